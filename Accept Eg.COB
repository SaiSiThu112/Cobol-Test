@@ -1,10 +1,21 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO'C:\Users\25-00229\Desktop\input.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD STUDENT.
+           01 STUDENT-RECORD.
+               COPY STUDENT.
+
            WORKING-STORAGE SECTION.
            01 StudentDetails.
-                  02 WS-StudentID PIC 9(2).
+                  02 WS-StudentID PIC 9(5).
                   02 WS-StudentName PIC X(10).
                   02 WS-StudentAge PIC 9(3).
                   02 WS-StudentGender PIC X(9).
@@ -22,12 +33,124 @@
                02 WS-CurrentHour PIC 99.
                02 WS-CurrentMinutes PIC 99.
                02 WS-FILLER PIC 9(4).
+
+      *> every STUDENT-ID already on file, loaded once so a newly
+      *> entered ID can be checked for duplicates before it is written
+           01 WS-SEEN-TABLE OCCURS 2000 TIMES INDEXED BY WS-SEEN-IDX.
+               05 WS-SEEN-ID PIC 9(5).
+           01 WS-SEEN-COUNT PIC 9(4) COMP VALUE ZERO.
+           01 WS-LOAD-EOF PIC A(1) VALUE "N".
+           01 WS-LOAD-STUDENT.
+               02 WS-LOAD-ID PIC 9(5).
+               02 WS-LOAD-NAME PIC X(15).
+
+           01 WS-NEW-ID-FULL PIC 9(5).
+
+      *> check digit is the units digit of WS-StudentID; it must equal
+      *> the tens digit doubled, reduced modulo 10
+           01 WS-ID-TENS PIC 9.
+           01 WS-ID-UNITS PIC 9.
+           01 WS-ID-QUOTIENT PIC 9(4).
+           01 WS-ID-QUOTIENT2 PIC 9(3).
+           01 WS-CHECK-PRODUCT PIC 9(2).
+           01 WS-CHECK-EXPECTED PIC 9.
+
+           01 WS-ID-EDIT-SW PIC X(1) VALUE "N".
+               88 WS-ID-OK VALUE "Y".
+               88 WS-ID-FAILED VALUE "N".
+
+      *> working-age range and approved gender codes enforced before a
+      *> student intake is allowed to reach the WRITE
+           01 WS-MIN-STUD-AGE PIC 9(3) VALUE 005.
+           01 WS-MAX-STUD-AGE PIC 9(3) VALUE 099.
+
+      *> lets one run take in a whole batch of new students instead of
+      *> just one
+           01 WS-MORE-SW PIC X(1) VALUE "Y".
+               88 WS-MORE-STUDENTS VALUE "Y".
+           01 WS-ANOTHER-ANS PIC X(1) VALUE "Y".
+
        PROCEDURE DIVISION.
            Begin.
+
+      *> load the IDs already on file before accepting a new one
+           OPEN INPUT STUDENT.
+           PERFORM UNTIL WS-LOAD-EOF = "Y"
+               READ STUDENT INTO WS-LOAD-STUDENT
+                   AT END MOVE "Y" TO WS-LOAD-EOF
+                   NOT AT END
+                       ADD 1 TO WS-SEEN-COUNT
+                       MOVE WS-LOAD-ID
+                           TO WS-SEEN-ID (WS-SEEN-COUNT)
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT.
+
+           OPEN EXTEND STUDENT.
+           PERFORM UNTIL NOT WS-MORE-STUDENTS
+               PERFORM Register-One-Student
+               DISPLAY "Register another student? (Y/N)"
+                   WITH NO ADVANCING
+               ACCEPT WS-ANOTHER-ANS
+               IF WS-ANOTHER-ANS = "Y" OR WS-ANOTHER-ANS = "y"
+                   SET WS-MORE-STUDENTS TO TRUE
+               ELSE
+                   MOVE "N" TO WS-MORE-SW
+               END-IF
+           END-PERFORM.
+
+           CLOSE STUDENT.
+       STOP RUN.
+
+       Register-One-Student.
             DISPLAY "Enter student details using template below".
            DISPLAY "Enter - ID,Name,Age,Gender"
            DISPLAY "SSSSSSSNNNNNNNNIICCCCG".
-           ACCEPT  StudentDetails.
+
+           SET WS-ID-FAILED TO TRUE
+           PERFORM UNTIL WS-ID-OK
+               ACCEPT  StudentDetails
+               SET WS-ID-OK TO TRUE
+
+      *> validate the check digit first - a garbled ID fails here
+      *> before it is ever compared against the file
+               DIVIDE WS-StudentID BY 10
+                   GIVING WS-ID-QUOTIENT REMAINDER WS-ID-UNITS
+               DIVIDE WS-ID-QUOTIENT BY 10
+                   GIVING WS-ID-QUOTIENT2 REMAINDER WS-ID-TENS
+               COMPUTE WS-CHECK-PRODUCT = WS-ID-TENS * 2
+               DIVIDE WS-CHECK-PRODUCT BY 10
+                   GIVING WS-ID-QUOTIENT REMAINDER WS-CHECK-EXPECTED
+               IF WS-CHECK-EXPECTED NOT = WS-ID-UNITS
+                   DISPLAY "STUDENT-ID FAILS CHECK DIGIT - RE-ENTER"
+                   SET WS-ID-FAILED TO TRUE
+               END-IF
+
+               IF WS-ID-OK
+                   MOVE WS-StudentID TO WS-NEW-ID-FULL
+                   PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                       UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+                       IF WS-SEEN-ID (WS-SEEN-IDX) = WS-NEW-ID-FULL
+                           DISPLAY "DUPLICATE STUDENT-ID - RE-ENTER"
+                           SET WS-ID-FAILED TO TRUE
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               IF WS-StudentAge < WS-MIN-STUD-AGE OR
+                   WS-StudentAge > WS-MAX-STUD-AGE
+                   DISPLAY "AGE OUT OF RANGE - RE-ENTER"
+                   SET WS-ID-FAILED TO TRUE
+               END-IF
+
+               IF WS-StudentGender NOT = "Male     " AND
+                   WS-StudentGender NOT = "Female   " AND
+                   WS-StudentGender NOT = "Other    "
+                   DISPLAY "GENDER MUST BE MALE, FEMALE OR OTHER"
+                   SET WS-ID-FAILED TO TRUE
+               END-IF
+           END-PERFORM.
+
            ACCEPT  CurrentDate FROM DATE YYYYMMDD.
            ACCEPT  DayOfYear FROM DAY YYYYDDD.
            ACCEPT  CurrentTime FROM TIME.
@@ -35,4 +158,14 @@
            DISPLAY "Date is " WS-CurrentDay SPACE WS-CurrentMonth SPACE CurrentYear.
            DISPLAY "Today is day " WS-YearDay " of the year".
            DISPLAY "The time is " WS-CurrentHour ":" WS-CurrentMinutes.
-       STOP RUN.
+
+      *> add the new intake to the same STUDENT file RECORDTEST
+      *> and READVERB read
+           MOVE WS-StudentID TO STUDENT-ID.
+           MOVE WS-StudentName TO STUDENT-NAME.
+           WRITE STUDENT-RECORD.
+
+      *> remember this run's new ID too, so a second student entered
+      *> in the same run can't duplicate it either
+           ADD 1 TO WS-SEEN-COUNT.
+           MOVE WS-NEW-ID-FULL TO WS-SEEN-ID (WS-SEEN-COUNT).
