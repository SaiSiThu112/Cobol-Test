@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XREFLIST.
+
+      *> cross-references the PERSON-INFO roster (Person Info.txt)
+      *> against the STUDENT roster (input.txt) by name, listing anyone
+      *> who appears on both - e.g. a student who is also on staff.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> path can be overridden at run time by setting WRITETEST_PERSON
+      *> in the environment - see WS-PERSON-PATH below
+           SELECT PERSON ASSIGN TO DYNAMIC WS-PERSON-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS PERSON-ID
+               FILE STATUS IS WS-PERSON-STATUS.
+
+           SELECT STUDENT ASSIGN TO'C:\Users\25-00229\Desktop\input.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+           SELECT CROSSREF-FILE ASSIGN TO "CrossReference.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CROSSREF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD PERSON.
+           01 PERSON-INFO-FILE.
+               COPY PERSON-INFO.
+
+           FD STUDENT.
+           01 STUDENT-FILE.
+               COPY STUDENT.
+
+           FD CROSSREF-FILE.
+           01 CROSSREF-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *> every STUDENT name, loaded once so each PERSON-INFO name can
+      *> be checked against the whole roster in one pass
+           01 WS-STUDENT-TABLE OCCURS 2000 TIMES INDEXED BY WS-STU-IDX.
+               05 WS-STU-ID PIC 9(5).
+               05 WS-STU-NAME PIC X(15).
+           01 WS-STUDENT-COUNT PIC 9(4) COMP VALUE ZERO.
+           01 WS-STUDENT-EOF PIC A(1) VALUE "N".
+           01 WS-LOAD-STUDENT.
+               05 WS-LOAD-STU-ID PIC 9(5).
+               05 WS-LOAD-STU-NAME PIC X(15).
+
+           01 WS-PERSON-REC.
+               05 WS-PERSON-ID PIC 9(5).
+               05 WS-PERSON-NAME PIC A(20).
+               05 WS-PERSON-AGE PIC 9(4).
+               05 WS-PERSON-GENDER PIC A(15).
+               05 WS-PERSON-HIRE-DATE PIC 9(8).
+               05 WS-PERSON-TERM-DATE PIC 9(8).
+               05 WS-PERSON-STATUS-CODE PIC X(1).
+           01 WS-PERSON-EOF PIC A(1) VALUE "N".
+
+           01 WS-MATCH-SW PIC X(1) VALUE "N".
+               88 WS-MATCH-FOUND VALUE "Y".
+               88 WS-MATCH-NOT-FOUND VALUE "N".
+           01 WS-MATCH-COUNT PIC 9(4) VALUE ZERO.
+
+           01 WS-PERSON-STATUS PIC X(2).
+           01 WS-STUDENT-STATUS PIC X(2).
+           01 WS-CROSSREF-STATUS PIC X(2).
+
+           01 WS-REPORT-LINE PIC X(80).
+           01 WS-PERSON-PATH PIC X(80).
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-PERSON-PATH FROM ENVIRONMENT "WRITETEST_PERSON".
+           IF WS-PERSON-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\Person Info.txt"
+                   TO WS-PERSON-PATH
+           END-IF.
+
+      *> load the full student roster first
+           OPEN INPUT STUDENT.
+           IF WS-STUDENT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT FILE - STATUS "
+                   WS-STUDENT-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-STUDENT-EOF = "Y"
+               READ STUDENT INTO WS-LOAD-STUDENT
+                   AT END MOVE "Y" TO WS-STUDENT-EOF
+                   NOT AT END
+                       ADD 1 TO WS-STUDENT-COUNT
+                       MOVE WS-LOAD-STU-ID
+                           TO WS-STU-ID (WS-STUDENT-COUNT)
+                       MOVE WS-LOAD-STU-NAME
+                           TO WS-STU-NAME (WS-STUDENT-COUNT)
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT.
+
+           OPEN INPUT PERSON.
+           IF WS-PERSON-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PERSON FILE - STATUS "
+                   WS-PERSON-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT CROSSREF-FILE.
+           IF WS-CROSSREF-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CROSSREF FILE - STATUS "
+                   WS-CROSSREF-STATUS
+               STOP RUN
+           END-IF.
+           MOVE "STAFF/STUDENT CROSS-REFERENCE LISTING" TO
+               CROSSREF-LINE.
+           WRITE CROSSREF-LINE.
+
+           PERFORM UNTIL WS-PERSON-EOF = "Y"
+               READ PERSON INTO WS-PERSON-REC
+                   AT END MOVE "Y" TO WS-PERSON-EOF
+                   NOT AT END
+                       SET WS-MATCH-NOT-FOUND TO TRUE
+                       PERFORM VARYING WS-STU-IDX FROM 1 BY 1
+                           UNTIL WS-STU-IDX > WS-STUDENT-COUNT
+                           IF WS-STU-NAME (WS-STU-IDX) =
+                               WS-PERSON-NAME
+                               SET WS-MATCH-FOUND TO TRUE
+                           END-IF
+                       END-PERFORM
+
+                       IF WS-MATCH-FOUND
+                           ADD 1 TO WS-MATCH-COUNT
+                           STRING "MATCH: " DELIMITED BY SIZE
+                               WS-PERSON-NAME DELIMITED BY SIZE
+                               " (STAFF ID " DELIMITED BY SIZE
+                               WS-PERSON-ID DELIMITED BY SIZE
+                               ")" DELIMITED BY SIZE
+                               INTO WS-REPORT-LINE
+                           END-STRING
+                           MOVE WS-REPORT-LINE TO CROSSREF-LINE
+                           WRITE CROSSREF-LINE
+                           DISPLAY WS-REPORT-LINE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE PERSON.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING WS-MATCH-COUNT DELIMITED BY SIZE
+               " CROSS-REFERENCE MATCHES FOUND" DELIMITED BY SIZE
+               INTO WS-REPORT-LINE
+           END-STRING.
+           MOVE WS-REPORT-LINE TO CROSSREF-LINE.
+           WRITE CROSSREF-LINE.
+           DISPLAY WS-REPORT-LINE.
+
+           CLOSE CROSSREF-FILE.
+           STOP RUN.
+
+       END PROGRAM XREFLIST.
