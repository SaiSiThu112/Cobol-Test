@@ -5,18 +5,27 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT PERSON-INFO
-           ASSIGN TO'C:\Users\25-00229\Desktop\Delete.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+      *> path can be overridden at run time by setting WRITETEST_PERSON
+      *> in the environment - see WS-PERSON-PATH below
+           SELECT PERSON-INFO ASSIGN TO DYNAMIC WS-PERSON-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS PERSON-ID
+           FILE STATUS IS WS-PERSON-STATUS.
+
+      *> every delete attempt, approved or not, is logged here
+           SELECT DELETE-AUDIT-FILE ASSIGN TO "DeleteAudit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
            FD PERSON-INFO.
                01 PERSON-INFO-FILE.
-                  05 PERSON-ID PIC 9(5).
-                  05 PERSON-NAME PIC A(20).
-                  05 PERSON-AGE PIC 9(4).
-                  05 PERSON-GENDER PIC A(15).
+                  COPY PERSON-INFO.
+
+           FD DELETE-AUDIT-FILE.
+           01 AUDIT-LINE PIC X(80).
 
        WORKING-STORAGE SECTION.
            01 WS-PERSON-INFO-FILE.
@@ -25,18 +34,88 @@
                    05 WS-PERSON-AGE PIC 9(4).
                    05 WS-PERSON-GENDER PIC A(15).
 
+           01 WS-PERSON-STATUS PIC X(2).
+           01 WS-AUDIT-STATUS PIC X(2).
+           01 WS-PERSON-PATH PIC X(80).
+
+      *> a delete is only allowed once a second person enters a valid
+      *> authorization code - their ID and the outcome go to the audit
+      *> trail whether the code checks out or not
+           01 WS-APPROVER-ID PIC X(10).
+           01 WS-AUTH-CODE PIC X(10).
+           01 WS-VALID-AUTH-CODE PIC X(10) VALUE "DEL-AUTH01".
+
+           01 WS-AUTH-SW PIC X(1) VALUE "N".
+               88 WS-AUTH-OK VALUE "Y".
+               88 WS-AUTH-FAILED VALUE "N".
+
+           01 WS-AUDIT-TIME PIC 9(8).
+           01 WS-AUDIT-OUTCOME PIC X(10).
+           01 WS-AUDIT-LINE PIC X(80).
+
        PROCEDURE DIVISION.
+           ACCEPT WS-PERSON-PATH FROM ENVIRONMENT "WRITETEST_PERSON".
+           IF WS-PERSON-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\Person Info.txt"
+                   TO WS-PERSON-PATH
+           END-IF.
            OPEN I-O PERSON-INFO.
+           IF WS-PERSON-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PERSON-INFO FILE - STATUS "
+                   WS-PERSON-STATUS
+               STOP RUN
+           END-IF.
+           OPEN EXTEND DELETE-AUDIT-FILE.
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING DELETE AUDIT FILE - STATUS "
+                   WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
            MOVE 10000 TO PERSON-ID.
 
-           READ PERSON-INFO
-           END-READ.
+           DISPLAY "Enter approver ID and authorization code to "
+               "confirm this deletion".
+           ACCEPT WS-APPROVER-ID.
+           ACCEPT WS-AUTH-CODE.
+           IF WS-AUTH-CODE = WS-VALID-AUTH-CODE
+               SET WS-AUTH-OK TO TRUE
+           ELSE
+               SET WS-AUTH-FAILED TO TRUE
+               DISPLAY "AUTHORIZATION FAILED - DELETE CANCELLED"
+           END-IF.
+
+           IF WS-AUTH-OK
+               READ PERSON-INFO RECORD
+                   KEY IS PERSON-ID
+                   INVALID KEY
+                       DISPLAY "INVALID KEY"
+                       MOVE "INVALID KEY" TO WS-AUDIT-OUTCOME
+                   NOT INVALID KEY
+                       DELETE PERSON-INFO RECORD
+                           INVALID KEY
+                               DISPLAY "INVALID KEY"
+                               MOVE "INVALID KEY" TO WS-AUDIT-OUTCOME
+                           NOT INVALID KEY
+                               DISPLAY "RECORD IS DELETED"
+                               MOVE "DELETED" TO WS-AUDIT-OUTCOME
+                       END-DELETE
+               END-READ
+           ELSE
+               MOVE "DENIED" TO WS-AUDIT-OUTCOME
+           END-IF.
+
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           STRING "DELETE " PERSON-ID DELIMITED BY SIZE
+               " APPROVER " WS-APPROVER-ID DELIMITED BY SIZE
+               " OUTCOME " WS-AUDIT-OUTCOME DELIMITED BY SIZE
+               " TIME " WS-AUDIT-TIME DELIMITED BY SIZE
+               INTO WS-AUDIT-LINE
+           END-STRING.
+           MOVE WS-AUDIT-LINE TO AUDIT-LINE.
+           WRITE AUDIT-LINE.
 
-           DELETE PERSON-INFO RECORD
-               INVALID KEY DISPLAY "INVALID KEY"
-               NOT INVALID KEY DISPLAY "RECORD IS DELETED"
-           END-DELETE.
            CLOSE PERSON-INFO.
+           CLOSE DELETE-AUDIT-FILE.
            STOP RUN.
 
        END PROGRAM DELETETEST.
