@@ -1,180 +1,1086 @@
-      ******************************************************************
-      * Author: Sai Si Thu
-      * Date:12/23/2022
-      * Purpose:For Assign
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. AssignTwo.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-           FILE-CONTROL.
-
-           *> for oldbalance
-           SELECT OLD-BALANCE-FILE ASSIGN
-           TO "C:\Users\25-00229\Desktop\Oldbalance.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           *> for today transaction
-           SELECT NEW-BALANCE-FILE ASSIGN
-           TO "C:\Users\25-00229\Desktop\Newbalance.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           *> for output
-           SELECT OUTPUT-FILE ASSIGN
-           TO "C:\Users\25-00229\Desktop\output.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           *> for title
-           SELECT TITLE-FILE ASSIGN
-           TO "C:\Users\25-00229\Desktop\output.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-           FD OLD-BALANCE-FILE.
-           01 OLD-BALANCE.
-               05 OLD-BRANCH-CODE PIC 9(3).
-               05 OLD-PRODUCT-CODE PIC 9(2).
-               05 OLD-QUANTITY PIC 9(4).
-
-           FD NEW-BALANCE-FILE.
-           01 NEW-BALANCE.
-               05 NEW-BRANCH-CODE PIC 9(3).
-               05 NEW-PRODUCT-CODE PIC 9(2).
-               05 SELLBUY PIC 9(1).
-               05 NEW-QUANTITY PIC 9(4).
-
-           FD OUTPUT-FILE.
-           01 OUTPUTFILE.
-               05 FILLER PIC X(7).
-               05 OUTPUT-BRANCH-CODE PIC 9(3).
-               05 FILLER PIC X(11).
-               05 OUTPUT-PRODUCT-CODE PIC 9(2).
-               05 FILLER PIC X(5).
-               05 OUTPUT-QUANTITY PIC 9(4).
-
-           FD TITLE-FILE.
-           01 OUTPUTTITLE.
-              05 TITLE PIC A(34).
-
-       WORKING-STORAGE SECTION.
-
-           01 WS-OLD-BALANCE.
-               05 WS-OLD-BRANCH-CODE PIC 9(3).
-               05 WS-OLD-PRODUCT-CODE PIC 9(2).
-               05 WS-OLD-QUANTITY PIC 9(4).
-
-           01 WS-NEW-BALANCE.
-               05 WS-NEW-BRANCH-CODE PIC 9(3).
-               05 WS-NEW-PRODUCT-CODE PIC 9(2).
-               05 WS-SELLBUY PIC 9(1).
-               05 WS-NEW-QUANTITY PIC 9(4).
-
-           01 WS-ENDOFFILE PIC A(1).
-           01 WS-ENDOFFILE1 PIC A(1).
-           01 WS-TITLE PIC A(34)
-           VALUE "BRANCH CODE PRODUCT CODE QUANTITY".
-
-       PROCEDURE DIVISION.
-
-
-           OPEN INPUT OLD-BALANCE-FILE
-           *> for file write
-           OPEN EXTEND TITLE-FILE.
-           MOVE "BRANCH CODE PRODUCT CODE QUANTITY" TO TITLE.
-           WRITE OUTPUTTITLE
-           END-WRITE
-           CLOSE TITLE-FILE
-           OPEN EXTEND OUTPUT-FILE.
-           WRITE OUTPUTFILE
-           END-WRITE
-           DISPLAY WS-TITLE.
-           *> loop condition
-           PERFORM UNTIL WS-ENDOFFILE = 'Y'
-                  READ OLD-BALANCE-FILE INTO WS-OLD-BALANCE
-                           AT END
-                            DISPLAY "       " WS-OLD-BRANCH-CODE
-                             "           " WS-OLD-PRODUCT-CODE
-                             "     "  WS-OLD-QUANTITY
-
-                      *> file write for different condition
-                      MOVE WS-OLD-BRANCH-CODE TO OUTPUT-BRANCH-CODE
-                      MOVE WS-OLD-PRODUCT-CODE TO OUTPUT-PRODUCT-CODE
-                      MOVE WS-OLD-QUANTITY TO OUTPUT-QUANTITY
-                      WRITE OUTPUTFILE
-
-                           MOVE 'Y' TO WS-ENDOFFILE
-                           NOT AT END
-
-           *> move old balance data to old balance working storage session
-                    MOVE OLD-BRANCH-CODE TO WS-OLD-BRANCH-CODE
-                    MOVE OLD-PRODUCT-CODE TO WS-OLD-PRODUCT-CODE
-                    MOVE OLD-QUANTITY TO WS-OLD-QUANTITY
-
-           OPEN INPUT NEW-BALANCE-FILE
-           PERFORM UNTIL WS-ENDOFFILE1 = 'Y'
-                          READ NEW-BALANCE-FILE INTO WS-NEW-BALANCE
-                          AT END MOVE 'Y' TO WS-ENDOFFILE1
-                          NOT AT END
-
-           *> move today transaction data to today transaction working storage session
-                    MOVE NEW-BRANCH-CODE TO WS-NEW-BRANCH-CODE
-                    MOVE NEW-PRODUCT-CODE TO WS-NEW-PRODUCT-CODE
-                    MOVE NEW-QUANTITY TO WS-NEW-QUANTITY
-
-                   *> condition for old balance and today transaction
-                   IF WS-OLD-BRANCH-CODE = NEW-BRANCH-CODE AND
-                      WS-OLD-PRODUCT-CODE = NEW-PRODUCT-CODE
-
-                          IF
-                      WS-SELLBUY = 1 THEN
-             COMPUTE WS-NEW-QUANTITY = WS-OLD-QUANTITY - WS-NEW-QUANTITY
-
-                      DISPLAY "       " WS-NEW-BRANCH-CODE
-                       "           "WS-NEW-PRODUCT-CODE
-                       "     " WS-NEW-QUANTITY
-
-                      *> file write for different condition
-                      MOVE WS-NEW-BRANCH-CODE TO OUTPUT-BRANCH-CODE
-                      MOVE WS-NEW-PRODUCT-CODE TO OUTPUT-PRODUCT-CODE
-                      MOVE WS-NEW-QUANTITY TO OUTPUT-QUANTITY
-                      WRITE OUTPUTFILE
-
-                           ELSE
-             COMPUTE WS-NEW-QUANTITY = WS-OLD-QUANTITY + WS-NEW-QUANTITY
-                      DISPLAY "       "WS-NEW-BRANCH-CODE
-                     "           " WS-NEW-PRODUCT-CODE
-                       "     "       WS-NEW-QUANTITY
-                      *> file write for different condition
-                      MOVE WS-NEW-BRANCH-CODE TO OUTPUT-BRANCH-CODE
-                      MOVE WS-NEW-PRODUCT-CODE TO OUTPUT-PRODUCT-CODE
-                      MOVE WS-NEW-QUANTITY TO OUTPUT-QUANTITY
-                      WRITE OUTPUTFILE
-                          END-IF
-
-                  ELSE
-                              IF WS-OLD-BRANCH-CODE = WS-NEW-BRANCH-CODE
-
-                         DISPLAY "       "WS-NEW-BRANCH-CODE
-                        "           " WS-NEW-PRODUCT-CODE
-                         "     "        WS-NEW-QUANTITY
-                      *> file write for different condition
-                      MOVE WS-NEW-BRANCH-CODE TO OUTPUT-BRANCH-CODE
-                      MOVE WS-NEW-PRODUCT-CODE TO OUTPUT-PRODUCT-CODE
-                      MOVE WS-NEW-QUANTITY TO OUTPUT-QUANTITY
-                      WRITE OUTPUTFILE
-
-                   END-IF
-                  END-READ
-                END-PERFORM
-               CLOSE NEW-BALANCE-FILE
-               MOVE ' N ' TO WS-ENDOFFILE1
-             END-READ
-           END-PERFORM
-           CLOSE OUTPUT-FILE.
-           CLOSE OLD-BALANCE-FILE.
-           STOP RUN.
-       END PROGRAM AssignTwo.
+      ******************************************************************
+      * Author: Sai Si Thu
+      * Date:12/23/2022
+      * Purpose:For Assign
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AssignTwo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+
+      *> every path below can be overridden at run time (environment
+      *> variables ASSIGNTWO_OLDBALANCE, ASSIGNTWO_NEWBALANCE, etc -
+      *> see WS-xxx-PATH in WORKING-STORAGE) so a compiled copy of
+      *> this program can be pointed at different data without being
+      *> recompiled; the literals below are just the fallback default
+
+           *> for oldbalance
+           SELECT OLD-BALANCE-FILE ASSIGN TO DYNAMIC WS-OLD-BALANCE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OLD-BALANCE-STATUS.
+
+           *> for today transaction
+           SELECT NEW-BALANCE-FILE ASSIGN TO DYNAMIC WS-NEW-BALANCE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NEW-BALANCE-STATUS.
+
+           *> for output
+           SELECT OUTPUT-FILE ASSIGN TO DYNAMIC WS-OUTPUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-STATUS.
+
+           *> for title - shares OUTPUT-FILE's path, same as baseline
+           SELECT TITLE-FILE ASSIGN TO DYNAMIC WS-OUTPUT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TITLE-STATUS.
+
+           *> for oversell and other rejected transactions
+           SELECT EXCEPTION-FILE ASSIGN TO DYNAMIC WS-EXCEPTION-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           *> tomorrow's opening balance, same layout as
+           *> OLD-BALANCE-FILE, ready to feed straight back in
+           SELECT CLOSING-BALANCE-FILE ASSIGN TO DYNAMIC WS-CLOSING-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLOSING-BALANCE-STATUS.
+
+           *> transactions for a branch that does not exist anywhere
+           *> in OLD-BALANCE-FILE
+           SELECT UNKNOWN-BRANCH-FILE
+               ASSIGN TO DYNAMIC WS-UNKNOWN-BRANCH-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UNKNOWN-BRANCH-STATUS.
+
+           *> branch/product combinations that ended today below the
+           *> reorder threshold
+           SELECT REORDER-FILE ASSIGN TO DYNAMIC WS-REORDER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REORDER-STATUS.
+
+           *> restart checkpoints taken while the opening balance loads
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           *> one line appended per run, shared with ASSIGNONE, so the
+           *> operator has a single place to see every batch job's
+           *> start/end time and record counts
+           SELECT JOB-LOG-FILE ASSIGN TO DYNAMIC WS-JOB-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOB-LOG-STATUS.
+
+           *> comma-delimited copy of the closing-balance detail lines,
+           *> for loading into a spreadsheet or another system
+           SELECT CSV-FILE ASSIGN TO DYNAMIC WS-CSV-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           *> product code to description cross-reference, read once at
+           *> start-up into WS-PRODUCT-TABLE
+           SELECT PRODUCT-MASTER-FILE
+               ASSIGN TO DYNAMIC WS-PRODUCT-MASTER-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRODUCT-MASTER-STATUS.
+
+           *> the short list of branch codes this company actually
+           *> operates, read once at start-up into WS-VALID-BRANCH-TABLE
+           SELECT VALID-BRANCH-FILE
+               ASSIGN TO DYNAMIC WS-VALID-BRANCH-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VALID-BRANCH-STATUS.
+
+           *> dated copy of today's opening balance, kept so a run never
+           *> wipes out the history of what an earlier day started from
+           SELECT OLD-BALANCE-ARCHIVE-FILE
+               ASSIGN TO DYNAMIC WS-OLD-BALANCE-ARCHIVE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OLD-BALANCE-ARCHIVE-STATUS.
+
+           *> dated copy of today's detail report, kept alongside the
+           *> fixed-name OUTPUT-FILE so earlier days' reports survive
+           SELECT OUTPUT-ARCHIVE-FILE
+               ASSIGN TO DYNAMIC WS-OUTPUT-ARCHIVE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTPUT-ARCHIVE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+           FD OLD-BALANCE-FILE.
+           01 OLD-BALANCE.
+               05 OLD-BRANCH-CODE PIC 9(3).
+               05 OLD-PRODUCT-CODE PIC 9(2).
+      *> TRAILING SEPARATE so a negative balance is a plain minus sign
+      *> in Oldbalance.txt, not an overpunched byte a text editor can't
+      *> represent
+               05 OLD-QUANTITY PIC S9(5)V99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+
+           FD NEW-BALANCE-FILE.
+           01 NEW-BALANCE.
+               05 NEW-BRANCH-CODE PIC 9(3).
+               05 NEW-PRODUCT-CODE PIC 9(2).
+               05 SELLBUY PIC 9(1).
+               05 NEW-QUANTITY PIC S9(5)V99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+
+           FD OUTPUT-FILE.
+           01 OUTPUTFILE.
+               05 FILLER PIC X(7).
+               05 OUTPUT-BRANCH-CODE PIC 9(3).
+               05 FILLER PIC X(11).
+               05 OUTPUT-PRODUCT-CODE PIC 9(2).
+               05 FILLER PIC X(5).
+               05 OUTPUT-QUANTITY PIC S9(5)V99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 OUTPUT-LAST-MOVEMENT PIC X(8).
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 OUTPUT-PRODUCT-DESC PIC X(20).
+
+           01 OUTPUT-TRAILER.
+               05 FILLER PIC X(19) VALUE SPACES.
+               05 FILLER PIC X(20) VALUE "OLD BALANCE RECORDS".
+               05 TRAILER-OLD-COUNT PIC ZZZ9.
+               05 FILLER PIC X(5) VALUE SPACES.
+               05 FILLER PIC X(13) VALUE "TRANSACTIONS".
+               05 TRAILER-TRAN-COUNT PIC ZZZ9.
+               05 FILLER PIC X(5) VALUE SPACES.
+               05 FILLER PIC X(10) VALUE "TOTAL SOLD".
+               05 TRAILER-TOTAL-SOLD PIC -ZZZZZ9.99.
+               05 FILLER PIC X(5) VALUE SPACES.
+               05 FILLER PIC X(12) VALUE "TOTAL BOUGHT".
+               05 TRAILER-TOTAL-BOUGHT PIC -ZZZZZ9.99.
+               05 FILLER PIC X(5) VALUE SPACES.
+               05 FILLER PIC X(14) VALUE "ENDING QUANTITY".
+               05 TRAILER-GRAND-ENDING PIC -ZZZZZZ9.99.
+               05 FILLER PIC X(5) VALUE SPACES.
+               05 FILLER PIC X(17) VALUE "TOTAL TRANSFERRED".
+               05 TRAILER-TOTAL-TRANSFERRED PIC -ZZZZZ9.99.
+               05 FILLER PIC X(5) VALUE SPACES.
+               05 FILLER PIC X(14) VALUE "TOTAL ADJUSTED".
+               05 TRAILER-TOTAL-ADJUSTED PIC -ZZZZZ9.99.
+
+      *> fires whenever OUTPUT-BRANCH-CODE changes, one line per branch
+           01 OUTPUT-BRANCH-SUBTOTAL.
+               05 FILLER PIC X(7) VALUE SPACES.
+               05 SUBTOTAL-BRANCH-CODE PIC 9(3).
+               05 FILLER PIC X(10) VALUE " SUBTOTAL ".
+               05 SUBTOTAL-QUANTITY PIC -ZZZZZ9.99.
+
+           FD CLOSING-BALANCE-FILE.
+           01 CLOSING-BALANCE.
+               05 CLOSING-BRANCH-CODE PIC 9(3).
+               05 CLOSING-PRODUCT-CODE PIC 9(2).
+               05 CLOSING-QUANTITY PIC S9(5)V99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+
+           FD TITLE-FILE.
+           01 OUTPUTTITLE.
+              05 OUTPUT-TITLE-TEXT PIC A(58).
+
+           FD EXCEPTION-FILE.
+           01 EXCEPTION-LINE.
+               05 EXCEPTION-BRANCH-CODE PIC 9(3).
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 EXCEPTION-PRODUCT-CODE PIC 9(2).
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 EXCEPTION-SHORTFALL PIC S9(5)V99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 EXCEPTION-REASON PIC X(20).
+
+           FD UNKNOWN-BRANCH-FILE.
+           01 UNKNOWN-BRANCH-LINE.
+               05 UNKNOWN-BRANCH-CODE PIC 9(3).
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 UNKNOWN-PRODUCT-CODE PIC 9(2).
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 UNKNOWN-QUANTITY PIC S9(5)V99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 UNKNOWN-REASON PIC X(20)
+                   VALUE "UNKNOWN BRANCH".
+
+           FD REORDER-FILE.
+           01 REORDER-LINE.
+               05 REORDER-BRANCH-CODE PIC 9(3).
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 REORDER-PRODUCT-CODE PIC 9(2).
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 REORDER-QUANTITY PIC S9(5)V99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+               05 FILLER PIC X(3) VALUE SPACES.
+               05 REORDER-MESSAGE PIC X(20)
+                   VALUE "BELOW REORDER LEVEL".
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-LINE.
+               05 CHECKPOINT-STAGE PIC X(20)
+                   VALUE "OLD BALANCE LOADED".
+               05 CHECKPOINT-COUNT PIC ZZZZ9.
+               05 FILLER PIC X(4) VALUE SPACES.
+               05 CHECKPOINT-MESSAGE PIC X(30)
+                   VALUE "RESTART AFTER THIS RECORD".
+
+           FD JOB-LOG-FILE.
+           01 JOB-LOG-LINE PIC X(80).
+
+           FD CSV-FILE.
+           01 CSV-LINE PIC X(80).
+
+           FD PRODUCT-MASTER-FILE.
+           01 PRODUCT-MASTER-LINE.
+               05 PM-PRODUCT-CODE PIC 9(2).
+               05 PM-DESCRIPTION PIC X(20).
+
+           FD VALID-BRANCH-FILE.
+           01 VALID-BRANCH-LINE.
+               05 VB-BRANCH-CODE PIC 9(3).
+
+      *> same layout as OLD-BALANCE-FILE - a straight dated copy of
+      *> today's opening balance
+           FD OLD-BALANCE-ARCHIVE-FILE.
+           01 OLD-BALANCE-ARCHIVE.
+               05 ARCHIVE-OLD-BRANCH-CODE PIC 9(3).
+               05 ARCHIVE-OLD-PRODUCT-CODE PIC 9(2).
+               05 ARCHIVE-OLD-QUANTITY PIC S9(5)V99
+                   SIGN IS TRAILING SEPARATE CHARACTER.
+
+      *> same layout as OUTPUT-FILE's detail line - a straight dated
+      *> copy of today's report; widened to 70 alongside OUTPUTFILE's
+      *> own SIGN SEPARATE OUTPUT-QUANTITY so the whole-record MOVE
+      *> below doesn't lose OUTPUTFILE's last byte
+           FD OUTPUT-ARCHIVE-FILE.
+           01 OUTPUT-ARCHIVE-LINE PIC X(70).
+
+       WORKING-STORAGE SECTION.
+
+      *> the whole of today's opening balance is held in memory so that
+      *> every transaction for a branch/product can be matched and
+      *> netted before a single ending line is written for it
+           01 WS-OLD-TABLE.
+               05 WS-OLD-ENTRY OCCURS 1 TO 2000 TIMES
+                       DEPENDING ON WS-OLD-COUNT
+                       INDEXED BY WS-OLD-IDX.
+                   10 WS-T-BRANCH-CODE PIC 9(3).
+                   10 WS-T-PRODUCT-CODE PIC 9(2).
+                   10 WS-T-QUANTITY PIC S9(5)V99.
+                   10 WS-T-LAST-MOVEMENT PIC X(8) VALUE SPACES.
+
+           01 WS-OLD-COUNT PIC 9(4) COMP VALUE ZERO.
+
+      *> index of the table row WS-FOUND actually matched, captured the
+      *> moment it is set so the EVALUATE TRUE below posts against that
+      *> row rather than wherever the search loop happened to stop
+           01 WS-MATCH-IDX PIC 9(4) COMP VALUE ZERO.
+
+           01 WS-FOUND-SW PIC X(1).
+               88 WS-FOUND VALUE 'Y'.
+               88 WS-NOT-FOUND VALUE 'N'.
+           01 WS-BRANCH-FOUND-SW PIC X(1).
+               88 WS-BRANCH-FOUND VALUE 'Y'.
+               88 WS-BRANCH-NOT-FOUND VALUE 'N'.
+
+           01 WS-OLD-BALANCE.
+               05 WS-OLD-BRANCH-CODE PIC 9(3).
+               05 WS-OLD-PRODUCT-CODE PIC 9(2).
+               05 WS-OLD-QUANTITY PIC S9(5)V99.
+
+           01 WS-NEW-BALANCE.
+               05 WS-NEW-BRANCH-CODE PIC 9(3).
+               05 WS-NEW-PRODUCT-CODE PIC 9(2).
+               05 WS-SELLBUY PIC 9(1).
+                   88 WS-TRAN-SELL VALUE 1.
+                   88 WS-TRAN-BUY VALUE 2.
+                   88 WS-TRAN-TRANSFER VALUE 3.
+                   88 WS-TRAN-ADJUSTMENT VALUE 4.
+               05 WS-NEW-QUANTITY PIC S9(5)V99.
+
+           01 WS-ENDOFFILE PIC A(1).
+           01 WS-ENDOFFILE1 PIC A(1).
+           01 WS-TITLE PIC A(58)
+           VALUE "BRANCH CODE PRODUCT CODE QUANTITY".
+           01 WS-TITLE-DATE PIC X(10).
+
+      *> today's run date, used to stamp both the closing balance
+      *> file name and the report header
+           01 WS-RUN-DATE.
+               05 WS-RUN-YEAR PIC 9(4).
+               05 WS-RUN-MONTH PIC 9(2).
+               05 WS-RUN-DAY PIC 9(2).
+           01 WS-CLOSING-PATH PIC X(80).
+           01 WS-CLOSING-DIR PIC X(60).
+
+      *> run-time file paths - each one defaults to the path this
+      *> program has always used, but can be overridden by setting the
+      *> matching environment variable before the run
+           01 WS-OLD-BALANCE-PATH PIC X(80).
+           01 WS-NEW-BALANCE-PATH PIC X(80).
+           01 WS-OUTPUT-PATH PIC X(80).
+           01 WS-EXCEPTION-PATH PIC X(80).
+           01 WS-UNKNOWN-BRANCH-PATH PIC X(80).
+           01 WS-REORDER-PATH PIC X(80).
+           01 WS-CHECKPOINT-PATH PIC X(80).
+           01 WS-JOB-LOG-PATH PIC X(80).
+           01 WS-CSV-PATH PIC X(80).
+           01 WS-PRODUCT-MASTER-PATH PIC X(80).
+           01 WS-VALID-BRANCH-PATH PIC X(80).
+           01 WS-OLD-BALANCE-ARCHIVE-PATH PIC X(80).
+           01 WS-OUTPUT-ARCHIVE-PATH PIC X(80).
+
+      *> stock level at or below this figure triggers a reorder alert
+           01 WS-REORDER-THRESHOLD PIC 9(4) VALUE 10.
+
+      *> a checkpoint is taken every time this many old-balance
+      *> records have been loaded, so a failed run can be restarted
+      *> from the last checkpoint instead of from scratch
+           01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 500.
+           01 WS-CHECKPOINT-QUOTIENT PIC 9(4).
+           01 WS-CHECKPOINT-REMAINDER PIC 9(4).
+
+      *> last count recorded by a previous, unfinished run - read back
+      *> from CHECKPOINT-FILE before it is reopened for this run, so
+      *> the records it already covered are not re-archived
+           01 WS-RESTART-COUNT PIC 9(4) COMP VALUE ZERO.
+           01 WS-CHECKPOINT-EOF PIC X(1) VALUE "N".
+           01 WS-RESUMING-SW PIC X(1) VALUE "N".
+               88 WS-RESUMING VALUE "Y".
+
+      *> same idea as WS-RESTART-COUNT, but for the transaction loop
+      *> against NEW-BALANCE-FILE - kept separate because the two loops
+      *> checkpoint independently and can be at different points when a
+      *> run is interrupted
+           01 WS-TRAN-RESTART-COUNT PIC 9(4) COMP VALUE ZERO.
+           01 WS-TRAN-PROCESSED-COUNT PIC 9(4) COMP VALUE ZERO.
+
+           01 WS-SHORTFALL PIC S9(5)V99.
+
+      *> control totals for the trailer written at the end of the run
+           01 WS-OLD-BALANCE-COUNT PIC 9(4) COMP VALUE ZERO.
+           01 WS-TRAN-COUNT PIC 9(4) COMP VALUE ZERO.
+           01 WS-TOTAL-SOLD PIC S9(6)V99 VALUE ZERO.
+           01 WS-TOTAL-BOUGHT PIC S9(6)V99 VALUE ZERO.
+           01 WS-TOTAL-TRANSFERRED PIC S9(6)V99 VALUE ZERO.
+           01 WS-TOTAL-ADJUSTED PIC S9(6)V99 VALUE ZERO.
+           01 WS-GRAND-ENDING PIC S9(7)V99 VALUE ZERO.
+
+      *> FILE STATUS codes for every file this run opens, so a bad
+      *> OPEN is reported in plain language instead of the program
+      *> just stopping dead with no explanation
+           01 WS-OLD-BALANCE-STATUS PIC X(2).
+           01 WS-NEW-BALANCE-STATUS PIC X(2).
+           01 WS-OUTPUT-STATUS PIC X(2).
+           01 WS-TITLE-STATUS PIC X(2).
+           01 WS-EXCEPTION-STATUS PIC X(2).
+           01 WS-CLOSING-BALANCE-STATUS PIC X(2).
+           01 WS-UNKNOWN-BRANCH-STATUS PIC X(2).
+           01 WS-REORDER-STATUS PIC X(2).
+           01 WS-CHECKPOINT-STATUS PIC X(2).
+           01 WS-JOB-LOG-STATUS PIC X(2).
+           01 WS-CSV-STATUS PIC X(2).
+           01 WS-PRODUCT-MASTER-STATUS PIC X(2).
+           01 WS-VALID-BRANCH-STATUS PIC X(2).
+           01 WS-OLD-BALANCE-ARCHIVE-STATUS PIC X(2).
+           01 WS-OUTPUT-ARCHIVE-STATUS PIC X(2).
+
+      *> the short list of branch codes this company actually operates,
+      *> loaded once at start-up and checked against every transaction
+           01 WS-VALID-BRANCH-TABLE.
+               05 WS-VB-ENTRY OCCURS 100 TIMES INDEXED BY WS-VB-IDX.
+                   10 WS-VB-CODE PIC 9(3).
+           01 WS-VALID-BRANCH-COUNT PIC 9(4) COMP VALUE ZERO.
+           01 WS-VB-ENDOFFILE PIC A(1) VALUE "N".
+           01 WS-VALID-BRANCH-SW PIC X(1).
+               88 WS-VALID-BRANCH VALUE "Y".
+               88 WS-INVALID-BRANCH VALUE "N".
+
+      *> product code to description cross-reference, loaded once at
+      *> start-up and searched for every detail line written
+           01 WS-PRODUCT-TABLE.
+               05 WS-PM-ENTRY OCCURS 200 TIMES INDEXED BY WS-PM-IDX.
+                   10 WS-PM-CODE PIC 9(2).
+                   10 WS-PM-DESC PIC X(20).
+           01 WS-PM-COUNT PIC 9(4) COMP VALUE ZERO.
+           01 WS-PM-ENDOFFILE PIC A(1) VALUE "N".
+           01 WS-PM-FOUND-SW PIC X(1).
+               88 WS-PM-FOUND VALUE "Y".
+               88 WS-PM-NOT-FOUND VALUE "N".
+
+      *> work area the comma-delimited closing-balance line is built in
+      *> before being written to CSV-FILE
+           01 WS-CSV-LINE PIC X(80).
+           01 WS-CSV-BRANCH PIC 9(3).
+           01 WS-CSV-PRODUCT PIC 9(2).
+           01 WS-CSV-QUANTITY PIC S9(5)V99.
+           01 WS-CSV-QUANTITY-EDIT PIC -ZZZZZ9.99.
+           01 WS-CSV-MOVEMENT PIC X(8).
+
+      *> branch-break control for the OUTPUT-FILE detail listing
+           01 WS-DETAIL-FIRST-SW PIC X(1) VALUE "Y".
+               88 WS-DETAIL-FIRST VALUE "Y".
+           01 WS-DETAIL-PREV-BRANCH PIC 9(3).
+           01 WS-BRANCH-SUBTOTAL PIC S9(5)V99 VALUE ZERO.
+
+      *> daily job-run log fields - one line appended per run
+           01 WS-JOB-START-TIME PIC 9(8).
+           01 WS-JOB-END-TIME PIC 9(8).
+           01 WS-RECORDS-READ PIC 9(6) VALUE ZERO.
+           01 WS-RECORDS-WRITTEN PIC 9(6) VALUE ZERO.
+           01 WS-JOB-LOG-ENTRY.
+               05 FILLER PIC X(10) VALUE "JOB: ".
+               05 JL-JOB-NAME PIC X(10) VALUE "ASSIGNTWO".
+               05 FILLER PIC X(8) VALUE "START: ".
+               05 JL-START-TIME PIC 9(8).
+               05 FILLER PIC X(6) VALUE "END: ".
+               05 JL-END-TIME PIC 9(8).
+               05 FILLER PIC X(6) VALUE "READ: ".
+               05 JL-RECORDS-READ PIC ZZZZZ9.
+               05 FILLER PIC X(9) VALUE "WRITTEN: ".
+               05 JL-RECORDS-WRITTEN PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+
+           ACCEPT WS-JOB-START-TIME FROM TIME.
+
+      *> pick up a run-time override for each file path, falling back
+      *> to the path this program has always used when the matching
+      *> environment variable is not set
+           ACCEPT WS-OLD-BALANCE-PATH FROM ENVIRONMENT
+               "ASSIGNTWO_OLDBALANCE".
+           IF WS-OLD-BALANCE-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\Oldbalance.txt"
+                   TO WS-OLD-BALANCE-PATH
+           END-IF.
+           ACCEPT WS-NEW-BALANCE-PATH FROM ENVIRONMENT
+               "ASSIGNTWO_NEWBALANCE".
+           IF WS-NEW-BALANCE-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\Newbalance.txt"
+                   TO WS-NEW-BALANCE-PATH
+           END-IF.
+           ACCEPT WS-OUTPUT-PATH FROM ENVIRONMENT "ASSIGNTWO_OUTPUT".
+           IF WS-OUTPUT-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\output.txt"
+                   TO WS-OUTPUT-PATH
+           END-IF.
+           ACCEPT WS-EXCEPTION-PATH FROM ENVIRONMENT
+               "ASSIGNTWO_EXCEPTION".
+           IF WS-EXCEPTION-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\Exception.txt"
+                   TO WS-EXCEPTION-PATH
+           END-IF.
+           ACCEPT WS-UNKNOWN-BRANCH-PATH FROM ENVIRONMENT
+               "ASSIGNTWO_UNKNOWNBRANCH".
+           IF WS-UNKNOWN-BRANCH-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\UnknownBranch.txt"
+                   TO WS-UNKNOWN-BRANCH-PATH
+           END-IF.
+           ACCEPT WS-REORDER-PATH FROM ENVIRONMENT "ASSIGNTWO_REORDER".
+           IF WS-REORDER-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\ReorderAlert.txt"
+                   TO WS-REORDER-PATH
+           END-IF.
+           ACCEPT WS-CHECKPOINT-PATH FROM ENVIRONMENT
+               "ASSIGNTWO_CHECKPOINT".
+           IF WS-CHECKPOINT-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\Checkpoint.txt"
+                   TO WS-CHECKPOINT-PATH
+           END-IF.
+           ACCEPT WS-JOB-LOG-PATH FROM ENVIRONMENT "ASSIGNTWO_JOBLOG".
+           IF WS-JOB-LOG-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\JobLog.txt"
+                   TO WS-JOB-LOG-PATH
+           END-IF.
+           ACCEPT WS-CSV-PATH FROM ENVIRONMENT "ASSIGNTWO_CSV".
+           IF WS-CSV-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\ClosingBalance.csv"
+                   TO WS-CSV-PATH
+           END-IF.
+           ACCEPT WS-CLOSING-DIR FROM ENVIRONMENT "ASSIGNTWO_DATA_DIR".
+           IF WS-CLOSING-DIR = SPACES
+               MOVE "C:\Users\25-00229\Desktop\" TO WS-CLOSING-DIR
+           END-IF.
+           ACCEPT WS-PRODUCT-MASTER-PATH FROM ENVIRONMENT
+               "ASSIGNTWO_PRODUCTMASTER".
+           IF WS-PRODUCT-MASTER-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\ProductMaster.txt"
+                   TO WS-PRODUCT-MASTER-PATH
+           END-IF.
+
+      *> load the product code/description cross-reference once, up
+      *> front, so every detail line below can look a description up
+           OPEN INPUT PRODUCT-MASTER-FILE.
+           IF WS-PRODUCT-MASTER-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PRODUCT MASTER FILE - STATUS "
+                   WS-PRODUCT-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-PM-ENDOFFILE = 'Y'
+               READ PRODUCT-MASTER-FILE
+                   AT END MOVE 'Y' TO WS-PM-ENDOFFILE
+                   NOT AT END
+                       ADD 1 TO WS-PM-COUNT
+                       SET WS-PM-IDX TO WS-PM-COUNT
+                       MOVE PM-PRODUCT-CODE TO WS-PM-CODE (WS-PM-IDX)
+                       MOVE PM-DESCRIPTION TO WS-PM-DESC (WS-PM-IDX)
+               END-READ
+           END-PERFORM.
+           CLOSE PRODUCT-MASTER-FILE.
+
+           ACCEPT WS-VALID-BRANCH-PATH FROM ENVIRONMENT
+               "ASSIGNTWO_VALIDBRANCH".
+           IF WS-VALID-BRANCH-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\ValidBranch.txt"
+                   TO WS-VALID-BRANCH-PATH
+           END-IF.
+
+      *> load the list of valid branch codes once, up front, so every
+      *> incoming transaction below can be checked against it
+           OPEN INPUT VALID-BRANCH-FILE.
+           IF WS-VALID-BRANCH-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING VALID BRANCH FILE - STATUS "
+                   WS-VALID-BRANCH-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-VB-ENDOFFILE = 'Y'
+               READ VALID-BRANCH-FILE
+                   AT END MOVE 'Y' TO WS-VB-ENDOFFILE
+                   NOT AT END
+                       ADD 1 TO WS-VALID-BRANCH-COUNT
+                       SET WS-VB-IDX TO WS-VALID-BRANCH-COUNT
+                       MOVE VB-BRANCH-CODE TO WS-VB-CODE (WS-VB-IDX)
+               END-READ
+           END-PERFORM.
+           CLOSE VALID-BRANCH-FILE.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           STRING WS-CLOSING-DIR DELIMITED BY SPACE
+               "Closingbalance-" DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-CLOSING-PATH.
+           STRING WS-CLOSING-DIR DELIMITED BY SPACE
+               "Oldbalance-" DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-OLD-BALANCE-ARCHIVE-PATH.
+           STRING WS-CLOSING-DIR DELIMITED BY SPACE
+               "Output-" DELIMITED BY SIZE
+               WS-RUN-DATE DELIMITED BY SIZE
+               ".txt" DELIMITED BY SIZE
+               INTO WS-OUTPUT-ARCHIVE-PATH.
+
+      *> load today's opening balance into the in-memory table, keeping
+      *> a dated archive copy so it is not lost when tomorrow's run
+      *> overwrites the fixed-name OLD-BALANCE-FILE
+           OPEN INPUT OLD-BALANCE-FILE.
+           IF WS-OLD-BALANCE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING OLD BALANCE FILE - STATUS "
+                   WS-OLD-BALANCE-STATUS
+               STOP RUN
+           END-IF.
+      *> if a checkpoint survives from a prior, unfinished run, pick up
+      *> the last count it recorded instead of starting the archive
+      *> and checkpoint trail over from nothing
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               PERFORM UNTIL WS-CHECKPOINT-EOF = "Y"
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "Y" TO WS-CHECKPOINT-EOF
+                       NOT AT END
+                           EVALUATE CHECKPOINT-STAGE
+                               WHEN "OLD BALANCE LOADED"
+                                   MOVE CHECKPOINT-COUNT
+                                       TO WS-RESTART-COUNT
+                               WHEN "NEW BALANCE APPLIED"
+                                   MOVE CHECKPOINT-COUNT
+                                       TO WS-TRAN-RESTART-COUNT
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-RESTART-COUNT > 0
+               SET WS-RESUMING TO TRUE
+               DISPLAY "RESUMING OLD BALANCE SCAN AFTER RECORD "
+                   WS-RESTART-COUNT
+               OPEN EXTEND CHECKPOINT-FILE
+               OPEN EXTEND OLD-BALANCE-ARCHIVE-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+               OPEN OUTPUT OLD-BALANCE-ARCHIVE-FILE
+           END-IF.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CHECKPOINT FILE - STATUS "
+                   WS-CHECKPOINT-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-OLD-BALANCE-ARCHIVE-STATUS NOT = "00"
+               DISPLAY
+                   "ERROR OPENING OLD BALANCE ARCHIVE FILE - STATUS "
+                   WS-OLD-BALANCE-ARCHIVE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-ENDOFFILE = 'Y'
+               READ OLD-BALANCE-FILE INTO WS-OLD-BALANCE
+                   AT END MOVE 'Y' TO WS-ENDOFFILE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       ADD 1 TO WS-OLD-COUNT
+                       SET WS-OLD-IDX TO WS-OLD-COUNT
+                       MOVE WS-OLD-BRANCH-CODE
+                           TO WS-T-BRANCH-CODE (WS-OLD-IDX)
+                       MOVE WS-OLD-PRODUCT-CODE
+                           TO WS-T-PRODUCT-CODE (WS-OLD-IDX)
+                       MOVE WS-OLD-QUANTITY
+                           TO WS-T-QUANTITY (WS-OLD-IDX)
+                       IF WS-OLD-COUNT > WS-RESTART-COUNT
+                           MOVE WS-OLD-BRANCH-CODE
+                               TO ARCHIVE-OLD-BRANCH-CODE
+                           MOVE WS-OLD-PRODUCT-CODE
+                               TO ARCHIVE-OLD-PRODUCT-CODE
+                           MOVE WS-OLD-QUANTITY
+                               TO ARCHIVE-OLD-QUANTITY
+                           WRITE OLD-BALANCE-ARCHIVE
+                           DIVIDE WS-OLD-COUNT BY
+                               WS-CHECKPOINT-INTERVAL
+                               GIVING WS-CHECKPOINT-QUOTIENT
+                               REMAINDER WS-CHECKPOINT-REMAINDER
+                           IF WS-CHECKPOINT-REMAINDER = 0
+                               MOVE WS-OLD-COUNT TO CHECKPOINT-COUNT
+                               WRITE CHECKPOINT-LINE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE OLD-BALANCE-FILE.
+           CLOSE OLD-BALANCE-ARCHIVE-FILE.
+           CLOSE CHECKPOINT-FILE.
+           MOVE WS-OLD-COUNT TO WS-OLD-BALANCE-COUNT.
+
+      *> apply every one of today's transactions against the table
+           OPEN INPUT NEW-BALANCE-FILE.
+           IF WS-NEW-BALANCE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING NEW BALANCE FILE - STATUS "
+                   WS-NEW-BALANCE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF WS-EXCEPTION-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING EXCEPTION FILE - STATUS "
+                   WS-EXCEPTION-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT UNKNOWN-BRANCH-FILE.
+           IF WS-UNKNOWN-BRANCH-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING UNKNOWN BRANCH FILE - STATUS "
+                   WS-UNKNOWN-BRANCH-STATUS
+               STOP RUN
+           END-IF.
+      *> the old-balance section above already created CHECKPOINT-FILE,
+      *> so it is always extended here, never recreated, or the
+      *> checkpoint it just wrote would be lost
+           IF WS-TRAN-RESTART-COUNT > 0
+               DISPLAY "RESUMING TRANSACTION SCAN AFTER RECORD "
+                   WS-TRAN-RESTART-COUNT
+           END-IF.
+           OPEN EXTEND CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CHECKPOINT FILE - STATUS "
+                   WS-CHECKPOINT-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-ENDOFFILE1 = 'Y'
+               READ NEW-BALANCE-FILE INTO WS-NEW-BALANCE
+                   AT END MOVE 'Y' TO WS-ENDOFFILE1
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       ADD 1 TO WS-TRAN-PROCESSED-COUNT
+
+      *> a branch code that is not on the valid-branch list is rejected
+      *> up front, the same way an unmatched branch is reported below,
+      *> whether or not a stock card already exists for it
+                       SET WS-INVALID-BRANCH TO TRUE
+                       PERFORM VARYING WS-VB-IDX FROM 1 BY 1
+                               UNTIL WS-VB-IDX > WS-VALID-BRANCH-COUNT
+                           IF WS-VB-CODE (WS-VB-IDX)
+                                   = WS-NEW-BRANCH-CODE
+                               SET WS-VALID-BRANCH TO TRUE
+                           END-IF
+                       END-PERFORM
+
+                       SET WS-NOT-FOUND TO TRUE
+                       SET WS-BRANCH-NOT-FOUND TO TRUE
+                       IF WS-VALID-BRANCH
+                           PERFORM VARYING WS-OLD-IDX FROM 1 BY 1
+                                   UNTIL WS-OLD-IDX > WS-OLD-COUNT
+                               IF WS-T-BRANCH-CODE (WS-OLD-IDX)
+                                       = WS-NEW-BRANCH-CODE
+                                   SET WS-BRANCH-FOUND TO TRUE
+                                   IF WS-T-PRODUCT-CODE (WS-OLD-IDX)
+                                           = WS-NEW-PRODUCT-CODE
+                                       SET WS-FOUND TO TRUE
+                                       SET WS-MATCH-IDX TO WS-OLD-IDX
+                                       EXIT PERFORM
+                                   END-IF
+                               END-IF
+                           END-PERFORM
+                       END-IF
+
+                       IF WS-FOUND
+                      *> net this transaction into the item already
+                      *> on the table - the table entry carries
+                      *> forward across every transaction in today's
+                      *> file, so several sales and restocks against
+                      *> the same branch/product all land on the one
+                      *> running quantity instead of each other
+                           EVALUATE TRUE
+                               WHEN WS-TRAN-SELL
+                                   COMPUTE WS-SHORTFALL =
+                                       WS-NEW-QUANTITY
+                                       - WS-T-QUANTITY (WS-MATCH-IDX)
+                                   IF WS-SHORTFALL > 0
+                      *> selling more than is on hand - keep the item
+                      *> off today's balance and report it instead, but
+                      *> only the first time this record is seen - a
+                      *> resumed run must not duplicate an exception
+                      *> line a prior, interrupted run already wrote
+                                       IF WS-TRAN-PROCESSED-COUNT >
+                                               WS-TRAN-RESTART-COUNT
+                                           MOVE WS-NEW-BRANCH-CODE
+                                               TO EXCEPTION-BRANCH-CODE
+                                           MOVE WS-NEW-PRODUCT-CODE
+                                               TO EXCEPTION-PRODUCT-CODE
+                                           MOVE WS-SHORTFALL
+                                               TO EXCEPTION-SHORTFALL
+                                           MOVE "OVERSELL"
+                                               TO EXCEPTION-REASON
+                                           WRITE EXCEPTION-LINE
+                                           END-WRITE
+                                       END-IF
+                                   ELSE
+                                       SUBTRACT WS-NEW-QUANTITY FROM
+                                           WS-T-QUANTITY (WS-MATCH-IDX)
+                                       MOVE "SELL"
+                                        TO WS-T-LAST-MOVEMENT
+                                           (WS-MATCH-IDX)
+                                       ADD WS-NEW-QUANTITY
+                                           TO WS-TOTAL-SOLD
+                                       ADD 1 TO WS-TRAN-COUNT
+                                   END-IF
+                               WHEN WS-TRAN-TRANSFER
+                      *> a transfer moves stock out to another branch,
+                      *> the same direction as a sale
+                                   COMPUTE WS-SHORTFALL =
+                                       WS-NEW-QUANTITY
+                                       - WS-T-QUANTITY (WS-MATCH-IDX)
+                                   IF WS-SHORTFALL > 0
+                                       IF WS-TRAN-PROCESSED-COUNT >
+                                               WS-TRAN-RESTART-COUNT
+                                           MOVE WS-NEW-BRANCH-CODE
+                                               TO EXCEPTION-BRANCH-CODE
+                                           MOVE WS-NEW-PRODUCT-CODE
+                                               TO EXCEPTION-PRODUCT-CODE
+                                           MOVE WS-SHORTFALL
+                                               TO EXCEPTION-SHORTFALL
+                                           MOVE "OVERTRANSFER"
+                                               TO EXCEPTION-REASON
+                                           WRITE EXCEPTION-LINE
+                                           END-WRITE
+                                       END-IF
+                                   ELSE
+                                       SUBTRACT WS-NEW-QUANTITY FROM
+                                           WS-T-QUANTITY (WS-MATCH-IDX)
+                                       MOVE "TRANSFER"
+                                        TO WS-T-LAST-MOVEMENT
+                                           (WS-MATCH-IDX)
+                                       ADD WS-NEW-QUANTITY
+                                           TO WS-TOTAL-TRANSFERRED
+                                       ADD 1 TO WS-TRAN-COUNT
+                                   END-IF
+                               WHEN WS-TRAN-ADJUSTMENT
+                      *> a stock-count adjustment corrects the card to
+                      *> what was physically counted
+                                   MOVE WS-NEW-QUANTITY TO
+                                       WS-T-QUANTITY (WS-MATCH-IDX)
+                                   MOVE "ADJUST"
+                                    TO WS-T-LAST-MOVEMENT (WS-MATCH-IDX)
+                                   ADD WS-NEW-QUANTITY
+                                       TO WS-TOTAL-ADJUSTED
+                                   ADD 1 TO WS-TRAN-COUNT
+                               WHEN OTHER
+                      *> WS-TRAN-BUY, or any undefined code treated as
+                      *> a purchase the way this program always has
+                                   ADD WS-NEW-QUANTITY TO
+                                       WS-T-QUANTITY (WS-MATCH-IDX)
+                                   MOVE "BUY"
+                                    TO WS-T-LAST-MOVEMENT (WS-MATCH-IDX)
+                                   ADD WS-NEW-QUANTITY
+                                       TO WS-TOTAL-BOUGHT
+                                   ADD 1 TO WS-TRAN-COUNT
+                           END-EVALUATE
+                       ELSE
+                           IF WS-BRANCH-NOT-FOUND
+                      *> the branch itself is not on file at all - a
+                      *> typo'd branch code, most likely - so it is
+                      *> reported instead of silently posted
+                               IF WS-TRAN-PROCESSED-COUNT >
+                                       WS-TRAN-RESTART-COUNT
+                                   MOVE WS-NEW-BRANCH-CODE
+                                       TO UNKNOWN-BRANCH-CODE
+                                   MOVE WS-NEW-PRODUCT-CODE
+                                       TO UNKNOWN-PRODUCT-CODE
+                                   MOVE WS-NEW-QUANTITY
+                                       TO UNKNOWN-QUANTITY
+                                   WRITE UNKNOWN-BRANCH-LINE
+                               END-IF
+                           ELSE
+                      *> a known branch, but no stock card exists yet
+                      *> for this product - open one now instead of
+                      *> silently dropping the transaction
+                               ADD 1 TO WS-OLD-COUNT
+                               SET WS-OLD-IDX TO WS-OLD-COUNT
+                               MOVE WS-NEW-BRANCH-CODE
+                                   TO WS-T-BRANCH-CODE (WS-OLD-IDX)
+                               MOVE WS-NEW-PRODUCT-CODE
+                                   TO WS-T-PRODUCT-CODE (WS-OLD-IDX)
+                               MOVE WS-NEW-QUANTITY
+                                   TO WS-T-QUANTITY (WS-OLD-IDX)
+                               MOVE "OPEN"
+                                   TO WS-T-LAST-MOVEMENT (WS-OLD-IDX)
+                               ADD WS-NEW-QUANTITY TO WS-TOTAL-BOUGHT
+                               ADD 1 TO WS-TRAN-COUNT
+                           END-IF
+                       END-IF
+
+      *> same checkpoint cadence as the old-balance load loop above, so
+      *> a run killed partway through today's transactions can resume
+      *> from the last interval instead of reapplying the whole file
+                       IF WS-TRAN-PROCESSED-COUNT >
+                               WS-TRAN-RESTART-COUNT
+                           DIVIDE WS-TRAN-PROCESSED-COUNT BY
+                               WS-CHECKPOINT-INTERVAL
+                               GIVING WS-CHECKPOINT-QUOTIENT
+                               REMAINDER WS-CHECKPOINT-REMAINDER
+                           IF WS-CHECKPOINT-REMAINDER = 0
+                               MOVE "NEW BALANCE APPLIED"
+                                   TO CHECKPOINT-STAGE
+                               MOVE WS-TRAN-PROCESSED-COUNT
+                                   TO CHECKPOINT-COUNT
+                               WRITE CHECKPOINT-LINE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE NEW-BALANCE-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE UNKNOWN-BRANCH-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+      *> write the title and one ending line per item on the table
+           OPEN EXTEND TITLE-FILE.
+           IF WS-TITLE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING TITLE FILE - STATUS "
+                   WS-TITLE-STATUS
+               STOP RUN
+           END-IF.
+      *> stamp the report with the date it actually ran so printed
+      *> copies can be filed by run date, not read date
+           STRING WS-RUN-YEAR "-" WS-RUN-MONTH "-" WS-RUN-DAY
+               DELIMITED BY SIZE INTO WS-TITLE-DATE.
+           STRING "BRANCH CODE PRODUCT CODE QUANTITY" DELIMITED BY SIZE
+               "   RUN DATE: " DELIMITED BY SIZE
+               WS-TITLE-DATE DELIMITED BY SIZE
+               INTO WS-TITLE.
+           MOVE WS-TITLE TO OUTPUT-TITLE-TEXT.
+           WRITE OUTPUTTITLE
+           END-WRITE.
+           CLOSE TITLE-FILE.
+           DISPLAY WS-TITLE.
+
+           OPEN EXTEND OUTPUT-FILE.
+           IF WS-OUTPUT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING OUTPUT FILE - STATUS "
+                   WS-OUTPUT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT CLOSING-BALANCE-FILE.
+           IF WS-CLOSING-BALANCE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CLOSING BALANCE FILE - STATUS "
+                   WS-CLOSING-BALANCE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REORDER-FILE.
+           IF WS-REORDER-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING REORDER FILE - STATUS "
+                   WS-REORDER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT CSV-FILE.
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CSV FILE - STATUS "
+                   WS-CSV-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT OUTPUT-ARCHIVE-FILE.
+           IF WS-OUTPUT-ARCHIVE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING OUTPUT ARCHIVE FILE - STATUS "
+                   WS-OUTPUT-ARCHIVE-STATUS
+               STOP RUN
+           END-IF.
+
+      *> a stock card opened mid-run by the transaction loop above lands
+      *> on the end of the table, not inside its branch's block, so the
+      *> table is put back into branch/product order here - one sort
+      *> pass instead of an insertion sort on every new card opened -
+      *> before the branch-break subtotal logic below can rely on like
+      *> branches being adjacent
+           SORT WS-OLD-ENTRY
+               ASCENDING KEY WS-T-BRANCH-CODE
+               ASCENDING KEY WS-T-PRODUCT-CODE.
+
+           MOVE "BRANCH,PRODUCT,QUANTITY,LAST MOVEMENT" TO CSV-LINE.
+           WRITE CSV-LINE.
+           PERFORM VARYING WS-OLD-IDX FROM 1 BY 1
+                   UNTIL WS-OLD-IDX > WS-OLD-COUNT
+               MOVE WS-T-BRANCH-CODE (WS-OLD-IDX) TO OUTPUT-BRANCH-CODE
+
+      *> branch break - close out the previous branch's subtotal line
+      *> before the first detail line of the new branch is written
+               IF WS-DETAIL-FIRST
+                   SET WS-DETAIL-FIRST-SW TO "N"
+               ELSE
+                   IF OUTPUT-BRANCH-CODE NOT = WS-DETAIL-PREV-BRANCH
+                       MOVE WS-DETAIL-PREV-BRANCH
+                           TO SUBTOTAL-BRANCH-CODE
+                       MOVE WS-BRANCH-SUBTOTAL TO SUBTOTAL-QUANTITY
+                       WRITE OUTPUT-BRANCH-SUBTOTAL
+                       ADD 1 TO WS-RECORDS-WRITTEN
+                       MOVE ZERO TO WS-BRANCH-SUBTOTAL
+                   END-IF
+               END-IF
+               MOVE OUTPUT-BRANCH-CODE TO WS-DETAIL-PREV-BRANCH
+               ADD WS-T-QUANTITY (WS-OLD-IDX) TO WS-BRANCH-SUBTOTAL
+
+               MOVE WS-T-PRODUCT-CODE (WS-OLD-IDX)
+                   TO OUTPUT-PRODUCT-CODE
+               MOVE WS-T-QUANTITY (WS-OLD-IDX) TO OUTPUT-QUANTITY
+               MOVE WS-T-LAST-MOVEMENT (WS-OLD-IDX)
+                   TO OUTPUT-LAST-MOVEMENT
+
+      *> look up the product description for this line's product code
+               SET WS-PM-NOT-FOUND TO TRUE
+               MOVE SPACES TO OUTPUT-PRODUCT-DESC
+               PERFORM VARYING WS-PM-IDX FROM 1 BY 1
+                       UNTIL WS-PM-IDX > WS-PM-COUNT
+                   IF WS-PM-CODE (WS-PM-IDX) = OUTPUT-PRODUCT-CODE
+                       SET WS-PM-FOUND TO TRUE
+                       MOVE WS-PM-DESC (WS-PM-IDX)
+                           TO OUTPUT-PRODUCT-DESC
+                   END-IF
+               END-PERFORM
+
+               WRITE OUTPUTFILE
+               END-WRITE
+               MOVE OUTPUTFILE TO OUTPUT-ARCHIVE-LINE
+               WRITE OUTPUT-ARCHIVE-LINE
+               ADD 1 TO WS-RECORDS-WRITTEN
+               DISPLAY "       " WS-T-BRANCH-CODE (WS-OLD-IDX)
+                   "           " WS-T-PRODUCT-CODE (WS-OLD-IDX)
+                   "     " WS-T-QUANTITY (WS-OLD-IDX)
+                   " " WS-T-LAST-MOVEMENT (WS-OLD-IDX)
+               ADD WS-T-QUANTITY (WS-OLD-IDX) TO WS-GRAND-ENDING
+
+      *> same layout as OLD-BALANCE-FILE so it can be fed straight
+      *> back in as tomorrow's opening balance
+               MOVE WS-T-BRANCH-CODE (WS-OLD-IDX) TO CLOSING-BRANCH-CODE
+               MOVE WS-T-PRODUCT-CODE (WS-OLD-IDX)
+                   TO CLOSING-PRODUCT-CODE
+               MOVE WS-T-QUANTITY (WS-OLD-IDX) TO CLOSING-QUANTITY
+               WRITE CLOSING-BALANCE
+
+      *> same detail line as OUTPUT-FILE, comma-delimited for import
+      *> into a spreadsheet or another system
+               MOVE WS-T-BRANCH-CODE (WS-OLD-IDX) TO WS-CSV-BRANCH
+               MOVE WS-T-PRODUCT-CODE (WS-OLD-IDX) TO WS-CSV-PRODUCT
+               MOVE WS-T-QUANTITY (WS-OLD-IDX) TO WS-CSV-QUANTITY
+               MOVE WS-CSV-QUANTITY TO WS-CSV-QUANTITY-EDIT
+               MOVE WS-T-LAST-MOVEMENT (WS-OLD-IDX) TO WS-CSV-MOVEMENT
+               STRING WS-CSV-BRANCH DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-CSV-PRODUCT DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-CSV-QUANTITY-EDIT DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      WS-CSV-MOVEMENT DELIMITED BY SIZE
+                   INTO WS-CSV-LINE
+               MOVE WS-CSV-LINE TO CSV-LINE
+               WRITE CSV-LINE
+
+      *> flag anything that ended the day too low to cover tomorrow
+               IF WS-T-QUANTITY (WS-OLD-IDX) <= WS-REORDER-THRESHOLD
+                   MOVE WS-T-BRANCH-CODE (WS-OLD-IDX)
+                       TO REORDER-BRANCH-CODE
+                   MOVE WS-T-PRODUCT-CODE (WS-OLD-IDX)
+                       TO REORDER-PRODUCT-CODE
+                   MOVE WS-T-QUANTITY (WS-OLD-IDX) TO REORDER-QUANTITY
+                   WRITE REORDER-LINE
+               END-IF
+           END-PERFORM.
+
+      *> the last branch's subtotal never sees a following branch
+      *> change to trigger it above
+           IF NOT WS-DETAIL-FIRST
+               MOVE WS-DETAIL-PREV-BRANCH TO SUBTOTAL-BRANCH-CODE
+               MOVE WS-BRANCH-SUBTOTAL TO SUBTOTAL-QUANTITY
+               WRITE OUTPUT-BRANCH-SUBTOTAL
+               ADD 1 TO WS-RECORDS-WRITTEN
+           END-IF.
+
+           CLOSE CLOSING-BALANCE-FILE.
+           CLOSE REORDER-FILE.
+           CLOSE CSV-FILE.
+           CLOSE OUTPUT-ARCHIVE-FILE.
+
+      *> control totals so today's run can be balanced without
+      *> re-adding the whole report by hand
+           MOVE WS-OLD-BALANCE-COUNT TO TRAILER-OLD-COUNT.
+           MOVE WS-TRAN-COUNT TO TRAILER-TRAN-COUNT.
+           MOVE WS-TOTAL-SOLD TO TRAILER-TOTAL-SOLD.
+           MOVE WS-TOTAL-BOUGHT TO TRAILER-TOTAL-BOUGHT.
+           MOVE WS-GRAND-ENDING TO TRAILER-GRAND-ENDING.
+           MOVE WS-TOTAL-TRANSFERRED TO TRAILER-TOTAL-TRANSFERRED.
+           MOVE WS-TOTAL-ADJUSTED TO TRAILER-TOTAL-ADJUSTED.
+           WRITE OUTPUT-TRAILER.
+           DISPLAY "OLD BALANCE RECORDS " WS-OLD-BALANCE-COUNT
+               " TRANSACTIONS " WS-TRAN-COUNT
+               " TOTAL SOLD " WS-TOTAL-SOLD
+               " TOTAL BOUGHT " WS-TOTAL-BOUGHT
+               " TOTAL TRANSFERRED " WS-TOTAL-TRANSFERRED
+               " TOTAL ADJUSTED " WS-TOTAL-ADJUSTED
+               " ENDING QUANTITY " WS-GRAND-ENDING.
+           CLOSE OUTPUT-FILE.
+
+      *> append today's start/end time and record counts to the
+      *> shared job-run log
+           ACCEPT WS-JOB-END-TIME FROM TIME.
+           OPEN EXTEND JOB-LOG-FILE.
+           IF WS-JOB-LOG-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING JOB LOG FILE - STATUS "
+                   WS-JOB-LOG-STATUS
+               STOP RUN
+           END-IF.
+           MOVE WS-JOB-START-TIME TO JL-START-TIME.
+           MOVE WS-JOB-END-TIME TO JL-END-TIME.
+           MOVE WS-RECORDS-READ TO JL-RECORDS-READ.
+           MOVE WS-RECORDS-WRITTEN TO JL-RECORDS-WRITTEN.
+           MOVE WS-JOB-LOG-ENTRY TO JOB-LOG-LINE.
+           WRITE JOB-LOG-LINE.
+           CLOSE JOB-LOG-FILE.
+
+           STOP RUN.
+       END PROGRAM AssignTwo.
