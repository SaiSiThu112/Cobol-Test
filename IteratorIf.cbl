@@ -1,30 +1,116 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Multipler.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> every calculation this program performs is appended here
+           SELECT CALC-LOG-FILE ASSIGN TO "CalcLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALC-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+           FD CALC-LOG-FILE.
+           01 CALC-LOG-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
-           01 WS-Num1 PIC 9 VALUE 0.
-           01 WS-Num2 PIC 9 VALUE 0.
-           01 WS-Result PIC 9.
+           01 WS-Num1 PIC S9(5)V99 VALUE 0.
+           01 WS-Num2 PIC S9(5)V99 VALUE 0.
+           01 WS-Result PIC S9(5)V99.
            01 WS-Operator PIC X VALUE SPACE.
 
+      *> edited pictures so a negative operand or result keeps its sign
+      *> when STRINGed into the log line below - STRINGing the signed
+      *> fields directly drops the sign
+           01 WS-Num1-EDIT PIC -ZZZZZ9.99.
+           01 WS-Num2-EDIT PIC -ZZZZZ9.99.
+           01 WS-Result-EDIT PIC -ZZZZZ9.99.
+
+           01 WS-DIVZERO-SW PIC X(1) VALUE "N".
+               88 WS-DIVZERO VALUE "Y".
+               88 WS-DIVIDE-OK VALUE "N".
+
+           01 WS-QUIT-SW PIC X(1) VALUE "N".
+               88 WS-QUIT VALUE "Y".
+
+           01 WS-CALC-LOG-STATUS PIC X(2).
+           01 WS-CALC-TIME PIC 9(8).
+           01 WS-CALC-LOG-LINE PIC X(80).
+
        PROCEDURE DIVISION.
            Calculator.
-           PERFORM 3 TIMES
+           PERFORM UNTIL WS-QUIT
+               DISPLAY "Enter Operator(+ - * / or Q to quit) "
+                   WITH NO ADVANCING
+               ACCEPT WS-Operator
+               IF WS-Operator = "Q" OR WS-Operator = "q"
+                   SET WS-QUIT TO TRUE
+               ELSE
+                   PERFORM Calculate-One
+               END-IF
+           END-PERFORM.
+           STOP RUN.
+
+       Calculate-One.
                DISPLAY "Enter first number :" WITH NO ADVANCING
                ACCEPT WS-Num1
                DISPLAY "Enter second number :" WITH NO ADVANCING
                ACCEPT WS-Num2
-               DISPLAY "Enter Operator(+ or *) " WITH NO ADVANCING
-               ACCEPT WS-Operator
-               IF WS-Operator="+" THEN
-                   ADD WS-Num1 , WS-Num2 GIVING WS-Result
-               END-IF
-               IF WS-Operator="*" THEN
-                   MULTIPLY WS-Num1 BY WS-Num2 GIVING WS-Result
+               EVALUATE WS-Operator
+                   WHEN "+"
+                       SET WS-DIVIDE-OK TO TRUE
+                       ADD WS-Num1 , WS-Num2 GIVING WS-Result ROUNDED
+                   WHEN "-"
+                       SET WS-DIVIDE-OK TO TRUE
+                       SUBTRACT WS-Num2 FROM WS-Num1
+                           GIVING WS-Result ROUNDED
+                   WHEN "*"
+                       SET WS-DIVIDE-OK TO TRUE
+                       MULTIPLY WS-Num1 BY WS-Num2
+                           GIVING WS-Result ROUNDED
+                   WHEN "/"
+                       SET WS-DIVIDE-OK TO TRUE
+                       IF WS-Num2 = 0
+                           DISPLAY "CANNOT DIVIDE BY ZERO"
+                           SET WS-DIVZERO TO TRUE
+                       ELSE
+                           DIVIDE WS-Num1 BY WS-Num2
+                               GIVING WS-Result ROUNDED
+                       END-IF
+                   WHEN OTHER
+                       DISPLAY "INVALID OPERATOR - RE-ENTER"
+                       SET WS-DIVZERO TO TRUE
+               END-EVALUATE
+               IF WS-DIVIDE-OK
+                   DISPLAY "Result is :"WS-Result
+                   PERFORM Log-Calculation
+               END-IF.
+
+       Log-Calculation.
+               OPEN EXTEND CALC-LOG-FILE.
+               IF WS-CALC-LOG-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING CALC LOG FILE - STATUS "
+                       WS-CALC-LOG-STATUS
+                   STOP RUN
                END-IF
-               DISPLAY "Result is :"WS-Result
-           END-PERFORM.
-           STOP RUN.
+               ACCEPT WS-CALC-TIME FROM TIME
+               MOVE WS-Num1 TO WS-Num1-EDIT
+               MOVE WS-Num2 TO WS-Num2-EDIT
+               MOVE WS-Result TO WS-Result-EDIT
+               STRING WS-Num1-EDIT DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-Operator DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-Num2-EDIT DELIMITED BY SIZE
+                   " = " DELIMITED BY SIZE
+                   WS-Result-EDIT DELIMITED BY SIZE
+                   " TIME " DELIMITED BY SIZE
+                   WS-CALC-TIME DELIMITED BY SIZE
+                   INTO WS-CALC-LOG-LINE
+               END-STRING
+               MOVE WS-CALC-LOG-LINE TO CALC-LOG-LINE
+               WRITE CALC-LOG-LINE
+               CLOSE CALC-LOG-FILE.
 
        END PROGRAM Multipler.
