@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSONLIST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> path can be overridden at run time by setting WRITETEST_PERSON
+      *> in the environment - see WS-PERSON-PATH below
+           SELECT PERSON ASSIGN TO DYNAMIC WS-PERSON-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS PERSON-ID
+               FILE STATUS IS WS-PERSON-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD PERSON.
+           01 PERSON-INFO-FILE.
+               COPY PERSON-INFO.
+
+       WORKING-STORAGE SECTION.
+           01 WS-PERSON-INFO-FILE.
+               05 WS-PERSOM-ID PIC 9(5).
+               05 WS-PERSON-NAME PIC A(20).
+               05 WS-PERSON-AGE PIC 9(4).
+               05 WS-PERSON-GENDER PIC A(15).
+               05 WS-PERSON-HIRE-DATE PIC 9(8).
+               05 WS-PERSON-TERM-DATE PIC 9(8).
+               05 WS-PERSON-STATUS PIC X(1).
+
+           01 WS-EOF PIC A(1) VALUE "N".
+           01 WS-EMPLOYEE-COUNT PIC 9(4) VALUE ZERO.
+           01 WS-PERSON-FILE-STATUS PIC X(2).
+           01 WS-PERSON-PATH PIC X(80).
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-PERSON-PATH FROM ENVIRONMENT "WRITETEST_PERSON".
+           IF WS-PERSON-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\Person Info.txt"
+                   TO WS-PERSON-PATH
+           END-IF.
+           OPEN INPUT PERSON.
+           IF WS-PERSON-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PERSON FILE - STATUS "
+                   WS-PERSON-FILE-STATUS
+               STOP RUN
+           END-IF.
+              PERFORM UNTIL WS-EOF='Y'
+                   READ PERSON INTO WS-PERSON-INFO-FILE
+                       AT END MOVE 'Y' TO WS-EOF
+                       NOT AT END
+                           DISPLAY WS-PERSON-INFO-FILE
+                           ADD 1 TO WS-EMPLOYEE-COUNT
+                   END-READ
+              END-PERFORM.
+           DISPLAY WS-EMPLOYEE-COUNT " EMPLOYEES LISTED".
+           CLOSE PERSON.
+           STOP RUN.
+
+       END PROGRAM PERSONLIST.
