@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERATORMENU.
+
+      *> front-end launcher for the standalone batch utilities below -
+      *> each one is still its own compiled program, this just saves
+      *> the operator from having to remember every executable name.
+      *> Sort.cbl and Merge.cbl share the PROGRAM-ID SortTest, and
+      *> Multiplier.cbl and IteratorIf.cbl share the PROGRAM-ID
+      *> Multipler, so this menu dispatches by compiled executable
+      *> name (SORT / MERGE, MULTIPLIER / ITERATORIF) rather than by
+      *> PROGRAM-ID.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-CHOICE PIC 9(2).
+           01 WS-COMMAND PIC X(40).
+           01 WS-QUIT-SW PIC A(1) VALUE "N".
+               88 WS-QUIT VALUE "Y".
+
+       PROCEDURE DIVISION.
+           PERFORM UNTIL WS-QUIT
+               DISPLAY " "
+               DISPLAY "============ OPERATOR MENU ============"
+               DISPLAY " 1 - AssignTwo   (balance comparison)"
+               DISPLAY " 2 - ASSIGNONE   (branch/product report)"
+               DISPLAY " 3 - SORT        (student sort)"
+               DISPLAY " 4 - MERGE       (student merge)"
+               DISPLAY " 5 - READVERB    (list students)"
+               DISPLAY " 6 - RECORDTEST  (student lookup)"
+               DISPLAY " 7 - WRITETEST   (add employee)"
+               DISPLAY " 8 - DELETETEST  (remove employee)"
+               DISPLAY " 9 - MULTIPLIER  (multiply calculator)"
+               DISPLAY "10 - XREFLIST    (staff/student cross-ref)"
+               DISPLAY "11 - ITERATORIF  (running calculator)"
+               DISPLAY " 0 - QUIT"
+               DISPLAY "========================================"
+               DISPLAY "Enter your choice" WITH NO ADVANCING
+               ACCEPT WS-CHOICE
+
+               EVALUATE WS-CHOICE
+                   WHEN 1
+                       MOVE "ASSIGNTWO" TO WS-COMMAND
+                       CALL "SYSTEM" USING WS-COMMAND
+                   WHEN 2
+                       MOVE "ASSIGNONE" TO WS-COMMAND
+                       CALL "SYSTEM" USING WS-COMMAND
+                   WHEN 3
+                       MOVE "SORT" TO WS-COMMAND
+                       CALL "SYSTEM" USING WS-COMMAND
+                   WHEN 4
+                       MOVE "MERGE" TO WS-COMMAND
+                       CALL "SYSTEM" USING WS-COMMAND
+                   WHEN 5
+                       MOVE "READVERB" TO WS-COMMAND
+                       CALL "SYSTEM" USING WS-COMMAND
+                   WHEN 6
+                       MOVE "RECORDTEST" TO WS-COMMAND
+                       CALL "SYSTEM" USING WS-COMMAND
+                   WHEN 7
+                       MOVE "WRITETEST" TO WS-COMMAND
+                       CALL "SYSTEM" USING WS-COMMAND
+                   WHEN 8
+                       MOVE "DELETETEST" TO WS-COMMAND
+                       CALL "SYSTEM" USING WS-COMMAND
+                   WHEN 9
+                       MOVE "MULTIPLIER" TO WS-COMMAND
+                       CALL "SYSTEM" USING WS-COMMAND
+                   WHEN 10
+                       MOVE "XREFLIST" TO WS-COMMAND
+                       CALL "SYSTEM" USING WS-COMMAND
+                   WHEN 11
+                       MOVE "ITERATORIF" TO WS-COMMAND
+                       CALL "SYSTEM" USING WS-COMMAND
+                   WHEN 0
+                       SET WS-QUIT TO TRUE
+                   WHEN OTHER
+                       DISPLAY "INVALID CHOICE - PLEASE RE-ENTER"
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
+       END PROGRAM OPERATORMENU.
