@@ -13,33 +13,79 @@
 
            SELECT WORK ASSIGN TO WRK.
 
+      *> students whose STUDENT-ID shows up in both input rosters
+           SELECT EXCEPTION-FILE ASSIGN TO DUPEXC.
+
        DATA DIVISION.
        FILE SECTION.
 
            FD INPUT-FILE1.
            01 INPUT-STU1.
-               05 STUDENT-ID-I1 PIC 9(5).
-               05 STUDENT-NAME-I1 PIC A(10).
+               COPY STUDENT
+                   REPLACING ==STUDENT-ID== BY ==STUDENT-ID-I1==
+                       ==STUDENT-NAME== BY ==STUDENT-NAME-I1==.
 
            FD INPUT-FILE2.
            01 INPUT-STU2.
-               05 STUDENT-ID-I2 PIC 9(5).
-               05 STUDENT-NAME-I2 PIC A(10).
+               COPY STUDENT
+                   REPLACING ==STUDENT-ID== BY ==STUDENT-ID-I2==
+                       ==STUDENT-NAME== BY ==STUDENT-NAME-I2==.
 
            FD OUTPUT-FILE.
            01 OUTPUT-STU.
-               05 STUDENT-ID-O PIC 9(5).
-               05 STUDENT-NAME-O PIC A(10).
+               COPY STUDENT
+                   REPLACING ==STUDENT-ID== BY ==STUDENT-ID-O==
+                       ==STUDENT-NAME== BY ==STUDENT-NAME-O==.
 
            SD WORK.
            01 WORK-STU.
-               05 STUDENT-ID-W PIC 9(5).
-               05 STUDENT-NAME-W PIC A(10).
+               COPY STUDENT
+                   REPLACING ==STUDENT-ID== BY ==STUDENT-ID-W==
+                       ==STUDENT-NAME== BY ==STUDENT-NAME-W==.
+
+           FD EXCEPTION-FILE.
+           01 EXCEPTION-STU.
+               05 EXCEPTION-ID PIC 9(5).
+               05 EXCEPTION-NAME PIC X(15).
+               05 EXCEPTION-MESSAGE PIC A(20)
+                   VALUE "DUPLICATE STUDENT ID".
+
+       WORKING-STORAGE SECTION.
+           01 WS-PREV-ID PIC 9(5) VALUE ZERO.
+           01 WS-MERGE-EOF PIC A(1) VALUE "N".
+           01 WS-FIRST-SW PIC A(1) VALUE "Y".
+               88 WS-FIRST-RECORD VALUE "Y".
+               88 WS-NOT-FIRST-RECORD VALUE "N".
 
        PROCEDURE DIVISION.
            MERGE WORK ON ASCENDING KEY STUDENT-ID-O USING INPUT-FILE1 ,
-           INPUT-FILE2 GIVING OUTPUT-FILE.
+           INPUT-FILE2 OUTPUT PROCEDURE IS WRITE-MERGED-RECORDS.
        MAIN-PROCEDURE.
             DISPLAY "Successfully Merge!"
             STOP RUN.
+
+      *> pulls the merged records back out one at a time so
+      *> consecutive duplicate STUDENT-ID values can be caught
+       WRITE-MERGED-RECORDS.
+           OPEN OUTPUT OUTPUT-FILE.
+           OPEN OUTPUT EXCEPTION-FILE.
+           PERFORM UNTIL WS-MERGE-EOF = "Y"
+               RETURN WORK
+                   AT END MOVE "Y" TO WS-MERGE-EOF
+                   NOT AT END
+                       IF WS-NOT-FIRST-RECORD AND
+                           STUDENT-ID-W = WS-PREV-ID
+                           MOVE STUDENT-ID-W TO EXCEPTION-ID
+                           MOVE STUDENT-NAME-W TO EXCEPTION-NAME
+                           WRITE EXCEPTION-STU
+                       END-IF
+                       MOVE STUDENT-ID-W TO STUDENT-ID-O
+                       MOVE STUDENT-NAME-W TO STUDENT-NAME-O
+                       WRITE OUTPUT-STU
+                       MOVE STUDENT-ID-W TO WS-PREV-ID
+                       SET WS-NOT-FIRST-RECORD TO TRUE
+               END-RETURN
+           END-PERFORM.
+           CLOSE OUTPUT-FILE.
+           CLOSE EXCEPTION-FILE.
        END PROGRAM SortTest.
