@@ -1,19 +1,70 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Multipler.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> every calculation this program performs is appended here
+           SELECT CALC-LOG-FILE ASSIGN TO "CalcLog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CALC-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+           FD CALC-LOG-FILE.
+           01 CALC-LOG-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
-           01 WS-Num1 PIC 9 VALUE 0.
-           01 WS-Num2 PIC 9 VALUE 0.
-           01 WS-Result PIC 9.
+           01 WS-Num1 PIC S9(5)V99 VALUE 0.
+           01 WS-Num2 PIC S9(5)V99 VALUE 0.
+           01 WS-Result PIC S9(5)V99.
+
+      *> edited pictures so a negative operand or result keeps its sign
+      *> when STRINGed into the log line below - STRINGing the signed
+      *> fields directly drops the sign
+           01 WS-Num1-EDIT PIC -ZZZZZ9.99.
+           01 WS-Num2-EDIT PIC -ZZZZZ9.99.
+           01 WS-Result-EDIT PIC -ZZZZZ9.99.
+
+           01 WS-CALC-LOG-STATUS PIC X(2).
+           01 WS-CALC-TIME PIC 9(8).
+           01 WS-CALC-LOG-LINE PIC X(80).
 
        PROCEDURE DIVISION.
            DISPLAY "Enter First Number :" WITH NO ADVANCING.
            ACCEPT WS-Num1.
            DISPLAY "Enter Second Number :" WITH NO ADVANCING.
            ACCEPT WS-Num2.
-           MULTIPLY WS-Num1 BY WS-Num2 GIVING WS-Result
+           MULTIPLY WS-Num1 BY WS-Num2 GIVING WS-Result ROUNDED
+               ON SIZE ERROR
+                   DISPLAY "RESULT TOO LARGE - MULTIPLICATION SKIPPED"
+                   MOVE ZERO TO WS-Result
+           END-MULTIPLY.
            DISPLAY "Total Result : "WS-Result.
+
+           OPEN EXTEND CALC-LOG-FILE.
+           IF WS-CALC-LOG-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING CALC LOG FILE - STATUS "
+                   WS-CALC-LOG-STATUS
+               STOP RUN
+           END-IF.
+           ACCEPT WS-CALC-TIME FROM TIME.
+           MOVE WS-Num1 TO WS-Num1-EDIT.
+           MOVE WS-Num2 TO WS-Num2-EDIT.
+           MOVE WS-Result TO WS-Result-EDIT.
+           STRING WS-Num1-EDIT DELIMITED BY SIZE
+               " * " DELIMITED BY SIZE
+               WS-Num2-EDIT DELIMITED BY SIZE
+               " = " DELIMITED BY SIZE
+               WS-Result-EDIT DELIMITED BY SIZE
+               " TIME " DELIMITED BY SIZE
+               WS-CALC-TIME DELIMITED BY SIZE
+               INTO WS-CALC-LOG-LINE
+           END-STRING.
+           MOVE WS-CALC-LOG-LINE TO CALC-LOG-LINE.
+           WRITE CALC-LOG-LINE.
+           CLOSE CALC-LOG-FILE.
+
            STOP RUN.
 
        END PROGRAM Multipler.
