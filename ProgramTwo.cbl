@@ -10,9 +10,26 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT PRODUCT-FILE ASSIGN
-           TO"C:\Users\25-00229\Desktop\Simple1.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+      *> each path below can be overridden at run time by setting the
+      *> matching environment variable (ASSIGNONE_PRODUCT,
+      *> ASSIGNONE_REPORT, ASSIGNONE_JOBLOG) - see WS-xxx-PATH in
+      *> WORKING-STORAGE; the literals this program always used remain
+      *> the fallback default
+           SELECT PRODUCT-FILE ASSIGN TO DYNAMIC WS-PRODUCT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRODUCT-STATUS.
+
+           *> the branch/product summary, archived and reprintable
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           *> one line appended per run, shared with AssignTwo, so the
+           *> operator has a single place to see every batch job's
+           *> start/end time and record counts
+           SELECT JOB-LOG-FILE ASSIGN TO DYNAMIC WS-JOB-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOB-LOG-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -23,6 +40,12 @@
                05 PRODUCT-CODE PIC 9(2).
                05 QUANTITY PIC 9(2).
 
+           FD REPORT-FILE.
+           01 REPORT-LINE PIC X(50).
+
+           FD JOB-LOG-FILE.
+           01 JOB-LOG-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
            01 WS-PRODUCT.
                05 WS-BRANCH-CODE PIC 9(3).
@@ -39,21 +62,110 @@
                05 WS-TEMP-QUANTITY PIC 9(2).
            01 WS-TOTALQUANTITY PIC 9(3).
 
+      *> running total for the product currently being broken on,
+      *> inside the branch-level break above
+           01 WS-PRODUCT-TOTAL PIC 9(3).
+
+      *> work area the printed lines are built in before being
+      *> written to REPORT-FILE
+           01 WS-REPORT-LINE PIC X(50).
+
+      *> running total across every branch, shown once at the end
+           01 WS-GRAND-TOTAL PIC 9(5).
+
+      *> branch totals captured as each branch break fires, so they
+      *> can be ranked by quantity once the file has been read
+           01 WS-BRANCH-TABLE OCCURS 500 TIMES
+               INDEXED BY WS-BRANCH-IDX.
+               05 WS-BT-BRANCH-CODE PIC 9(3).
+               05 WS-BT-TOTAL PIC 9(5).
+           01 WS-BRANCH-COUNT PIC 9(4) COMP VALUE ZERO.
+
+           01 WS-RANK-IDX1 PIC 9(4) COMP.
+           01 WS-RANK-IDX2 PIC 9(4) COMP.
+           01 WS-RANK-TEMP-CODE PIC 9(3).
+           01 WS-RANK-TEMP-TOTAL PIC 9(5).
+
+           01 WS-PRODUCT-STATUS PIC X(2).
+           01 WS-REPORT-STATUS PIC X(2).
+           01 WS-JOB-LOG-STATUS PIC X(2).
+
+      *> run-time file paths - each defaults to the path this program
+      *> has always used, overridable by setting the matching
+      *> environment variable before the run
+           01 WS-PRODUCT-PATH PIC X(80).
+           01 WS-REPORT-PATH PIC X(80).
+           01 WS-JOB-LOG-PATH PIC X(80).
+
+      *> daily job-run log fields - one line appended per run
+           01 WS-JOB-START-TIME PIC 9(8).
+           01 WS-JOB-END-TIME PIC 9(8).
+           01 WS-RECORDS-READ PIC 9(6) VALUE ZERO.
+           01 WS-RECORDS-WRITTEN PIC 9(6) VALUE ZERO.
+           01 WS-JOB-LOG-ENTRY.
+               05 FILLER PIC X(10) VALUE "JOB: ".
+               05 JL-JOB-NAME PIC X(10) VALUE "ASSIGNONE".
+               05 FILLER PIC X(8) VALUE "START: ".
+               05 JL-START-TIME PIC 9(8).
+               05 FILLER PIC X(6) VALUE "END: ".
+               05 JL-END-TIME PIC 9(8).
+               05 FILLER PIC X(6) VALUE "READ: ".
+               05 JL-RECORDS-READ PIC ZZZZZ9.
+               05 FILLER PIC X(9) VALUE "WRITTEN: ".
+               05 JL-RECORDS-WRITTEN PIC ZZZZZ9.
+
        PROCEDURE DIVISION.
+           ACCEPT WS-JOB-START-TIME FROM TIME.
+
+           ACCEPT WS-PRODUCT-PATH FROM ENVIRONMENT "ASSIGNONE_PRODUCT".
+           IF WS-PRODUCT-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\Simple1.txt"
+                   TO WS-PRODUCT-PATH
+           END-IF.
+           ACCEPT WS-REPORT-PATH FROM ENVIRONMENT "ASSIGNONE_REPORT".
+           IF WS-REPORT-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\Simple1Report.txt"
+                   TO WS-REPORT-PATH
+           END-IF.
+           ACCEPT WS-JOB-LOG-PATH FROM ENVIRONMENT "ASSIGNONE_JOBLOG".
+           IF WS-JOB-LOG-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\JobLog.txt"
+                   TO WS-JOB-LOG-PATH
+           END-IF.
+
            OPEN INPUT PRODUCT-FILE.
+           IF WS-PRODUCT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PRODUCT FILE - STATUS "
+                   WS-PRODUCT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING REPORT FILE - STATUS "
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
            DISPLAY WS-TITLE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING WS-TITLE DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
 
                 PERFORM UNTIL WS-ENDOFFILE='Y'
                    READ PRODUCT-FILE INTO WS-PRODUCT
                        AT END MOVE 'Y' TO WS-ENDOFFILE
                        NOT AT END
+                 ADD 1 TO WS-RECORDS-READ
 
                  IF WS-TEMP-BRANCH-CODE = ZERO AND
                      WS-TEMP-QUANTITY = ZERO
                      THEN
                      ADD BRANCH-CODE TO WS-TEMP-BRANCH-CODE
                      ADD QUANTITY TO WS-TEMP-QUANTITY
+                     MOVE PRODUCT-CODE TO WS-TEMP-PRODUCT-CODE
                 END-IF
+
+                *> grand total counts every record, breaks or not
+                ADD WS-QUANTITY TO WS-GRAND-TOTAL
                 *> check zero condition
                 IF
                     WS-BRANCH-CODE = ZERO
@@ -62,19 +174,151 @@
                 END-IF
 
                 IF WS-BRANCH-CODE = WS-TEMP-BRANCH-CODE
-                   ADD WS-QUANTITY TO WS-TOTALQUANTITY
+                   IF WS-PRODUCT-CODE = WS-TEMP-PRODUCT-CODE
+                      ADD WS-QUANTITY TO WS-PRODUCT-TOTAL
+                      ADD WS-QUANTITY TO WS-TOTALQUANTITY
+                   ELSE
+                      *> same branch, new product - show what the
+                      *> product just finished on before starting over
+                      DISPLAY "          " WS-TEMP-PRODUCT-CODE
+                              "       " WS-PRODUCT-TOTAL
+                      MOVE SPACES TO WS-REPORT-LINE
+                      STRING "          " WS-TEMP-PRODUCT-CODE
+                             "       " WS-PRODUCT-TOTAL
+                          DELIMITED BY SIZE INTO WS-REPORT-LINE
+                      WRITE REPORT-LINE FROM WS-REPORT-LINE
+                      ADD 1 TO WS-RECORDS-WRITTEN
+                      MOVE WS-PRODUCT-CODE TO WS-TEMP-PRODUCT-CODE
+                      MOVE WS-QUANTITY TO WS-PRODUCT-TOTAL
+                      ADD WS-QUANTITY TO WS-TOTALQUANTITY
+                   END-IF
 
                 ELSE
+                   DISPLAY "          " WS-TEMP-PRODUCT-CODE
+                           "       " WS-PRODUCT-TOTAL
+                   MOVE SPACES TO WS-REPORT-LINE
+                   STRING "          " WS-TEMP-PRODUCT-CODE
+                          "       " WS-PRODUCT-TOTAL
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   WRITE REPORT-LINE FROM WS-REPORT-LINE
+                   ADD 1 TO WS-RECORDS-WRITTEN
                    DISPLAY "       " WS-TEMP-BRANCH-CODE
                            "       " WS-TOTALQUANTITY
+                   MOVE SPACES TO WS-REPORT-LINE
+                   STRING "       " WS-TEMP-BRANCH-CODE
+                          "       " WS-TOTALQUANTITY
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+                   WRITE REPORT-LINE FROM WS-REPORT-LINE
+                   ADD 1 TO WS-RECORDS-WRITTEN
+
+                   *> branch break just fired - bank the finished
+                   *> branch's total for the ranking pass at the end
+                   ADD 1 TO WS-BRANCH-COUNT
+                   MOVE WS-TEMP-BRANCH-CODE
+                       TO WS-BT-BRANCH-CODE (WS-BRANCH-COUNT)
+                   MOVE WS-TOTALQUANTITY
+                       TO WS-BT-TOTAL (WS-BRANCH-COUNT)
 
                      MOVE WS-PRODUCT TO WS-TEMP-PRODUCT
                      MOVE WS-QUANTITY TO WS-TOTALQUANTITY
+                     MOVE WS-QUANTITY TO WS-PRODUCT-TOTAL
 
                    END-IF
                  END-READ
                END-PERFORM.
 
+      *> the last product and the last branch only show up here -
+      *> there is no following record left to trigger the breaks above
+           DISPLAY "          " WS-TEMP-PRODUCT-CODE
+                   "       " WS-PRODUCT-TOTAL.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "          " WS-TEMP-PRODUCT-CODE
+                  "       " WS-PRODUCT-TOTAL
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+           ADD 1 TO WS-RECORDS-WRITTEN.
+           DISPLAY "       " WS-TEMP-BRANCH-CODE
+                   "       " WS-TOTALQUANTITY.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "       " WS-TEMP-BRANCH-CODE
+                  "       " WS-TOTALQUANTITY
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+           *> the final branch never hits the break logic above either
+           ADD 1 TO WS-BRANCH-COUNT.
+           MOVE WS-TEMP-BRANCH-CODE
+               TO WS-BT-BRANCH-CODE (WS-BRANCH-COUNT).
+           MOVE WS-TOTALQUANTITY
+               TO WS-BT-TOTAL (WS-BRANCH-COUNT).
+
+           DISPLAY "GRAND TOTAL  " WS-GRAND-TOTAL.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "GRAND TOTAL  " WS-GRAND-TOTAL
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+           ADD 1 TO WS-RECORDS-WRITTEN.
+
+      *> rank the branches by quantity, highest first, with a plain
+      *> selection sort over the small in-memory branch-totals table
+           PERFORM VARYING WS-RANK-IDX1 FROM 1 BY 1
+               UNTIL WS-RANK-IDX1 > WS-BRANCH-COUNT
+               PERFORM VARYING WS-RANK-IDX2 FROM WS-RANK-IDX1 BY 1
+                   UNTIL WS-RANK-IDX2 > WS-BRANCH-COUNT
+                   IF WS-BT-TOTAL (WS-RANK-IDX2) >
+                       WS-BT-TOTAL (WS-RANK-IDX1)
+                       MOVE WS-BT-BRANCH-CODE (WS-RANK-IDX1)
+                           TO WS-RANK-TEMP-CODE
+                       MOVE WS-BT-TOTAL (WS-RANK-IDX1)
+                           TO WS-RANK-TEMP-TOTAL
+                       MOVE WS-BT-BRANCH-CODE (WS-RANK-IDX2)
+                           TO WS-BT-BRANCH-CODE (WS-RANK-IDX1)
+                       MOVE WS-BT-TOTAL (WS-RANK-IDX2)
+                           TO WS-BT-TOTAL (WS-RANK-IDX1)
+                       MOVE WS-RANK-TEMP-CODE
+                           TO WS-BT-BRANCH-CODE (WS-RANK-IDX2)
+                       MOVE WS-RANK-TEMP-TOTAL
+                           TO WS-BT-TOTAL (WS-RANK-IDX2)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+           DISPLAY "BRANCH RANKING BY QUANTITY, HIGHEST FIRST".
+           MOVE "BRANCH RANKING BY QUANTITY, HIGHEST FIRST"
+               TO WS-REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+           PERFORM VARYING WS-RANK-IDX1 FROM 1 BY 1
+               UNTIL WS-RANK-IDX1 > WS-BRANCH-COUNT
+               DISPLAY "       " WS-BT-BRANCH-CODE (WS-RANK-IDX1)
+                       "       " WS-BT-TOTAL (WS-RANK-IDX1)
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "       " WS-BT-BRANCH-CODE (WS-RANK-IDX1)
+                      "       " WS-BT-TOTAL (WS-RANK-IDX1)
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE REPORT-LINE FROM WS-REPORT-LINE
+               ADD 1 TO WS-RECORDS-WRITTEN
+           END-PERFORM.
+
            CLOSE PRODUCT-FILE.
+           CLOSE REPORT-FILE.
+
+      *> append today's start/end time and record counts to the
+      *> shared job-run log
+           ACCEPT WS-JOB-END-TIME FROM TIME.
+           OPEN EXTEND JOB-LOG-FILE.
+           IF WS-JOB-LOG-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING JOB LOG FILE - STATUS "
+                   WS-JOB-LOG-STATUS
+               STOP RUN
+           END-IF.
+           MOVE WS-JOB-START-TIME TO JL-START-TIME.
+           MOVE WS-JOB-END-TIME TO JL-END-TIME.
+           MOVE WS-RECORDS-READ TO JL-RECORDS-READ.
+           MOVE WS-RECORDS-WRITTEN TO JL-RECORDS-WRITTEN.
+           MOVE WS-JOB-LOG-ENTRY TO JOB-LOG-LINE.
+           WRITE JOB-LOG-LINE.
+           CLOSE JOB-LOG-FILE.
+
            STOP RUN.
        END PROGRAM ASSIGNONE.
