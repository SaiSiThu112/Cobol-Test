@@ -5,29 +5,39 @@
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT STUDENT ASSIGN TO'C:\Users\25-00229\Desktop\input.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-STUDENT-STATUS.
 
        DATA DIVISION.
            FILE SECTION.
            FD STUDENT.
            01 STUDENT-FILE.
-                05 STUDENT-ID PIC 9(5).
-                05 STUDENT-NAME PIC X(15).
+               COPY STUDENT.
 
        WORKING-STORAGE SECTION.
            01 WS-STUDENT.
                   05 WS-STUDENT-ID PIC 9(5).
                   05 WS-STUDENT-NAME PIC X(15).
            01 WS-EOF PIC A(1).
+           01 WS-STUDENT-COUNT PIC 9(5) VALUE ZERO.
+           01 WS-STUDENT-STATUS PIC X(2).
 
        PROCEDURE DIVISION.
            OPEN INPUT STUDENT.
+           IF WS-STUDENT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT FILE - STATUS "
+                   WS-STUDENT-STATUS
+               STOP RUN
+           END-IF.
               PERFORM UNTIL WS-EOF='Y'
                    READ STUDENT INTO WS-STUDENT
                        AT END MOVE 'Y' TO WS-EOF
-                       NOT AT END DISPLAY WS-STUDENT
+                       NOT AT END
+                           DISPLAY WS-STUDENT
+                           ADD 1 TO WS-STUDENT-COUNT
                    END-READ
               END-PERFORM.
+           DISPLAY WS-STUDENT-COUNT " STUDENTS LISTED".
            CLOSE STUDENT.
            STOP RUN.
 
