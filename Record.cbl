@@ -4,30 +4,54 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT STUDENT ASSIGN TO'C:\Users\25-00229\Desktop\input.txt'
+      *> STUDENTLOAD builds this indexed file from input.txt, so the
+      *> random-access lookups here never compete with the sequential
+      *> readers (READVERB, STUDENTCHECK) for the same physical file
+           SELECT STUDENT ASSIGN
+           TO'C:\Users\25-00229\Desktop\StudentIndex.txt'
                ORGANIZATION IS INDEXED
                ACCESS IS RANDOM
-               RECORD KEY IS STUDENT-ID.
+               RECORD KEY IS STUDENT-ID
+               FILE STATUS IS WS-STUDENT-STATUS.
        DATA DIVISION.
        FILE SECTION.
            FD STUDENT.
                01 STUDENT-FLIE.
-                      05 STUDENT-ID PIC 9(5).
-                      05 STUDENT-NAME PIC A(10).
+                   COPY STUDENT.
 
        WORKING-STORAGE SECTION.
            01 WS-STUDENT-FILE.
                05 WS-STUDENT-ID PIC 9(5).
-               05 WS-STIDENT-NAME PIC A(10).
+               05 WS-STIDENT-NAME PIC A(15).
+
+      *> 99999 is the sentinel that ends the lookup loop
+           01 WS-QUIT-ID PIC 9(5) VALUE 99999.
+           01 WS-STUDENT-STATUS PIC X(2).
 
        PROCEDURE DIVISION.
            OPEN INPUT STUDENT.
-               MOVE 00001 TO STUDENT-ID.
+           IF WS-STUDENT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT FILE - STATUS "
+                   WS-STUDENT-STATUS
+               STOP RUN
+           END-IF.
+
+           DISPLAY "Enter a STUDENT-ID to look up (99999 to quit)"
+               WITH NO ADVANCING.
+           ACCEPT STUDENT-ID.
+
+           PERFORM UNTIL STUDENT-ID = WS-QUIT-ID
                READ STUDENT RECORD INTO WS-STUDENT-FILE
                    KEY IS STUDENT-ID
                    INVALID KEY DISPLAY "INVALID STUDENT ID"
                    NOT INVALID KEY DISPLAY WS-STUDENT-FILE
-               END-READ.
+               END-READ
+
+               DISPLAY "Enter a STUDENT-ID to look up (99999 to quit)"
+                   WITH NO ADVANCING
+               ACCEPT STUDENT-ID
+           END-PERFORM.
+
             CLOSE STUDENT.
             STOP RUN.
        END PROGRAM RECORDTEST.
