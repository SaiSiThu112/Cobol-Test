@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REWRITETEST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+      *> path can be overridden at run time by setting WRITETEST_PERSON
+      *> in the environment - see WS-PERSON-PATH below
+           SELECT PERSON-INFO ASSIGN TO DYNAMIC WS-PERSON-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS IS RANDOM
+           RECORD KEY IS PERSON-ID
+           FILE STATUS IS WS-PERSON-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD PERSON-INFO.
+               01 PERSON-INFO-FILE.
+                  COPY PERSON-INFO.
+
+       WORKING-STORAGE SECTION.
+           01 WS-PERSON-INFO-FILE.
+                   05 WS-PERSON-ID PIC 9(5).
+                   05 WS-PERSON-NAME PIC A(20).
+                   05 WS-PERSON-AGE PIC 9(4).
+                   05 WS-PERSON-GENDER PIC A(15).
+
+           01 WS-PERSON-TERM-DATE PIC 9(8).
+           01 WS-PERSON-STATUS PIC X(1).
+           01 WS-PERSON-FILE-STATUS PIC X(2).
+           01 WS-PERSON-PATH PIC X(80).
+
+      *> working-age range and approved gender codes enforced before an
+      *> update is allowed to reach the REWRITE - the same limits
+      *> WRITETEST applies when a record is first created
+           01 WS-MIN-AGE PIC 9(4) VALUE 0016.
+           01 WS-MAX-AGE PIC 9(4) VALUE 0070.
+
+           01 WS-EDIT-SW PIC A(1) VALUE "N".
+               88 WS-EDIT-OK VALUE "Y".
+               88 WS-EDIT-FAILED VALUE "N".
+
+       PROCEDURE DIVISION.
+           ACCEPT WS-PERSON-PATH FROM ENVIRONMENT "WRITETEST_PERSON".
+           IF WS-PERSON-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\Person Info.txt"
+                   TO WS-PERSON-PATH
+           END-IF.
+           OPEN I-O PERSON-INFO.
+           IF WS-PERSON-FILE-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING PERSON-INFO FILE - STATUS "
+                   WS-PERSON-FILE-STATUS
+               STOP RUN
+           END-IF.
+           DISPLAY "Enter employee ID to update" WITH NO ADVANCING.
+           ACCEPT WS-PERSON-ID.
+           MOVE WS-PERSON-ID TO PERSON-ID.
+
+           READ PERSON-INFO RECORD
+               KEY IS PERSON-ID
+               INVALID KEY DISPLAY "INVALID KEY"
+               NOT INVALID KEY
+                   DISPLAY "Current name        : " PERSON-NAME
+                   DISPLAY "Current age         : " PERSON-AGE
+                   DISPLAY "Current gender      : " PERSON-GENDER
+                   DISPLAY "Current hire date   : " PERSON-HIRE-DATE
+                   DISPLAY "Current term date   : " PERSON-TERM-DATE
+                   DISPLAY "Current status      : " PERSON-STATUS
+                   DISPLAY "Enter new name, age, gender"
+                   ACCEPT WS-PERSON-NAME
+
+                   SET WS-EDIT-FAILED TO TRUE
+                   PERFORM UNTIL WS-EDIT-OK
+                       ACCEPT WS-PERSON-AGE
+                       ACCEPT WS-PERSON-GENDER
+
+                       SET WS-EDIT-OK TO TRUE
+
+                       IF WS-PERSON-AGE < WS-MIN-AGE OR
+                           WS-PERSON-AGE > WS-MAX-AGE
+                           DISPLAY "AGE OUT OF RANGE - PLEASE RE-ENTER"
+                           SET WS-EDIT-FAILED TO TRUE
+                       END-IF
+
+                       IF WS-PERSON-GENDER NOT = "Male           " AND
+                           WS-PERSON-GENDER NOT = "Female         " AND
+                           WS-PERSON-GENDER NOT = "Other          "
+                           DISPLAY
+                               "GENDER MUST BE MALE, FEMALE OR OTHER"
+                           SET WS-EDIT-FAILED TO TRUE
+                       END-IF
+                   END-PERFORM
+
+                   DISPLAY "Enter termination date (YYYYMMDD, 0 if none"
+                       ")"
+                   ACCEPT WS-PERSON-TERM-DATE
+
+                   SET WS-EDIT-FAILED TO TRUE
+                   PERFORM UNTIL WS-EDIT-OK
+                       DISPLAY "Enter status (A = active, I = inactive)"
+                       ACCEPT WS-PERSON-STATUS
+                       MOVE WS-PERSON-STATUS TO PERSON-STATUS
+                       IF PERSON-ACTIVE OR PERSON-INACTIVE
+                           SET WS-EDIT-OK TO TRUE
+                       ELSE
+                           DISPLAY "STATUS MUST BE A OR I - RE-ENTER"
+                       END-IF
+                   END-PERFORM
+
+                   MOVE WS-PERSON-NAME TO PERSON-NAME
+                   MOVE WS-PERSON-AGE TO PERSON-AGE
+                   MOVE WS-PERSON-GENDER TO PERSON-GENDER
+                   MOVE WS-PERSON-TERM-DATE TO PERSON-TERM-DATE
+                   REWRITE PERSON-INFO-FILE
+                       INVALID KEY DISPLAY "INVALID KEY"
+                       NOT INVALID KEY DISPLAY "RECORD IS UPDATED"
+                   END-REWRITE
+           END-READ.
+           CLOSE PERSON-INFO.
+           STOP RUN.
+
+       END PROGRAM REWRITETEST.
