@@ -16,23 +16,47 @@
 
            FD INPUT-FILE.
            01 INPUT-STU.
-               05 STUDENT-ID-I PIC 9(5).
-               05 STUDENT-NAME-I PIC A(10).
+               COPY STUDENT
+                   REPLACING ==STUDENT-ID== BY ==STUDENT-ID-I==
+                       ==STUDENT-NAME== BY ==STUDENT-NAME-I==.
 
            FD OUTPUT-FILE.
            01 OUTPUT-STU.
-               05 STUDENT-ID-O PIC 9(5).
-               05 STUDENT-NAME-O PIC A(10).
+               COPY STUDENT
+                   REPLACING ==STUDENT-ID== BY ==STUDENT-ID-O==
+                       ==STUDENT-NAME== BY ==STUDENT-NAME-O==.
 
            SD WORK.
            01 WORK-STU.
-               05 STUDENT-ID-W PIC 9(5).
-               05 STUDENT-NAME-W PIC A(10).
+               COPY STUDENT
+                   REPLACING ==STUDENT-ID== BY ==STUDENT-ID-W==
+                       ==STUDENT-NAME== BY ==STUDENT-NAME-W==.
+
+       WORKING-STORAGE SECTION.
+      *> I = ID ascending (the original order), N = name ascending,
+      *> D = ID descending, B = name descending ("both" reversed)
+           01 WS-SORT-MODE PIC X(1) VALUE "I".
 
        PROCEDURE DIVISION.
 
-           SORT WORK ON ASCENDING KEY STUDENT-ID-O USING INPUT-FILE
-           GIVING OUTPUT-FILE.
+           DISPLAY "Sort by I=ID, N=Name, D=ID desc, B=Name desc"
+               WITH NO ADVANCING.
+           ACCEPT WS-SORT-MODE.
+
+           EVALUATE WS-SORT-MODE
+               WHEN "N"
+                   SORT WORK ON ASCENDING KEY STUDENT-NAME-O
+                       USING INPUT-FILE GIVING OUTPUT-FILE
+               WHEN "D"
+                   SORT WORK ON DESCENDING KEY STUDENT-ID-O
+                       USING INPUT-FILE GIVING OUTPUT-FILE
+               WHEN "B"
+                   SORT WORK ON DESCENDING KEY STUDENT-NAME-O
+                       USING INPUT-FILE GIVING OUTPUT-FILE
+               WHEN OTHER
+                   SORT WORK ON ASCENDING KEY STUDENT-ID-O
+                       USING INPUT-FILE GIVING OUTPUT-FILE
+           END-EVALUATE.
        MAIN-PROCEDURE.
             DISPLAY "Successfully Execute!"
             STOP RUN.
