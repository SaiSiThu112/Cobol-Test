@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENTCHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO'C:\Users\25-00229\Desktop\input.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD STUDENT.
+           01 STUDENT-FILE.
+               COPY STUDENT.
+
+       WORKING-STORAGE SECTION.
+           01 WS-STUDENT.
+                  05 WS-STUDENT-ID PIC 9(5).
+                  05 WS-STUDENT-NAME PIC X(15).
+           01 WS-EOF PIC A(1) VALUE "N".
+
+      *> the range of STUDENT-ID values we have actually issued
+           01 WS-MIN-ID PIC 9(5) VALUE 00001.
+           01 WS-MAX-ID PIC 9(5) VALUE 89999.
+
+      *> every ID seen so far, so a second occurrence can be caught
+           01 WS-SEEN-TABLE OCCURS 2000 TIMES INDEXED BY WS-SEEN-IDX.
+               05 WS-SEEN-ID PIC 9(5).
+           01 WS-SEEN-COUNT PIC 9(4) COMP VALUE ZERO.
+
+           01 WS-FOUND-SW PIC A(1).
+               88 WS-DUPLICATE-FOUND VALUE "Y".
+               88 WS-DUPLICATE-NOT-FOUND VALUE "N".
+
+           01 WS-ERROR-COUNT PIC 9(5) VALUE ZERO.
+           01 WS-RECORD-COUNT PIC 9(5) VALUE ZERO.
+           01 WS-STUDENT-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT STUDENT.
+           IF WS-STUDENT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT FILE - STATUS "
+                   WS-STUDENT-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT INTO WS-STUDENT
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       SET WS-DUPLICATE-NOT-FOUND TO TRUE
+
+                       PERFORM VARYING WS-SEEN-IDX FROM 1 BY 1
+                           UNTIL WS-SEEN-IDX > WS-SEEN-COUNT
+                           IF WS-SEEN-ID (WS-SEEN-IDX) =
+                               WS-STUDENT-ID
+                               SET WS-DUPLICATE-FOUND TO TRUE
+                           END-IF
+                       END-PERFORM
+
+                       IF WS-DUPLICATE-FOUND
+                           DISPLAY "DUPLICATE STUDENT-ID "
+                               WS-STUDENT-ID
+                           ADD 1 TO WS-ERROR-COUNT
+                       ELSE
+                           ADD 1 TO WS-SEEN-COUNT
+                           MOVE WS-STUDENT-ID
+                               TO WS-SEEN-ID (WS-SEEN-COUNT)
+                       END-IF
+
+                       IF WS-STUDENT-ID < WS-MIN-ID OR
+                           WS-STUDENT-ID > WS-MAX-ID
+                           DISPLAY "STUDENT-ID OUT OF RANGE "
+                               WS-STUDENT-ID
+                           ADD 1 TO WS-ERROR-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE STUDENT.
+
+           DISPLAY WS-RECORD-COUNT " STUDENT RECORDS CHECKED".
+           IF WS-ERROR-COUNT = ZERO
+               DISPLAY "INTEGRITY CHECK PASSED - OK TO LOAD"
+           ELSE
+               DISPLAY WS-ERROR-COUNT " INTEGRITY ERRORS FOUND"
+               DISPLAY "DO NOT LOAD THE INDEXED FILE UNTIL FIXED"
+           END-IF.
+           STOP RUN.
+
+       END PROGRAM STUDENTCHECK.
