@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDENTLOAD.
+
+      *> reads the sequential student roster (input.txt) and builds the
+      *> indexed STUDENT file that RECORDTEST does its keyed lookups
+      *> against, so the two file organizations that both claim
+      *> input.txt never have to point at the same physical file.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT STUDENT-IN ASSIGN
+           TO'C:\Users\25-00229\Desktop\input.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUDENT-IN-STATUS.
+
+           SELECT STUDENT-OUT ASSIGN
+           TO'C:\Users\25-00229\Desktop\StudentIndex.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS STUDENT-ID OF STUDENT-OUT-FILE
+               FILE STATUS IS WS-STUDENT-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD STUDENT-IN.
+           01 STUDENT-IN-FILE.
+               COPY STUDENT.
+
+           FD STUDENT-OUT.
+           01 STUDENT-OUT-FILE.
+               COPY STUDENT.
+
+       WORKING-STORAGE SECTION.
+           01 WS-STUDENT.
+                  05 WS-STUDENT-ID PIC 9(5).
+                  05 WS-STUDENT-NAME PIC X(15).
+           01 WS-EOF PIC A(1) VALUE "N".
+           01 WS-LOADED-COUNT PIC 9(5) VALUE ZERO.
+           01 WS-REJECTED-COUNT PIC 9(5) VALUE ZERO.
+           01 WS-STUDENT-OUT-STATUS PIC X(2).
+           01 WS-STUDENT-IN-STATUS PIC X(2).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT STUDENT-IN.
+           IF WS-STUDENT-IN-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT-IN FILE - STATUS "
+                   WS-STUDENT-IN-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT STUDENT-OUT.
+           IF WS-STUDENT-OUT-STATUS NOT = "00"
+               DISPLAY "ERROR OPENING STUDENT-OUT FILE - STATUS "
+                   WS-STUDENT-OUT-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ STUDENT-IN INTO WS-STUDENT
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END
+                       MOVE WS-STUDENT-ID
+                           TO STUDENT-ID OF STUDENT-OUT-FILE
+                       MOVE WS-STUDENT-NAME
+                           TO STUDENT-NAME OF STUDENT-OUT-FILE
+                       WRITE STUDENT-OUT-FILE
+                           INVALID KEY
+                               IF WS-STUDENT-OUT-STATUS = "22"
+                                   DISPLAY "DUPLICATE STUDENT-ID "
+                                       WS-STUDENT-ID " - NOT LOADED"
+                               ELSE
+                                   DISPLAY "ERROR WRITING STUDENT-ID "
+                                       WS-STUDENT-ID " - STATUS "
+                                       WS-STUDENT-OUT-STATUS
+                                       " - NOT LOADED"
+                               END-IF
+                               ADD 1 TO WS-REJECTED-COUNT
+                           NOT INVALID KEY
+                               ADD 1 TO WS-LOADED-COUNT
+                       END-WRITE
+               END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT-IN.
+           CLOSE STUDENT-OUT.
+
+           DISPLAY WS-LOADED-COUNT " STUDENT RECORDS LOADED".
+           DISPLAY WS-REJECTED-COUNT " STUDENT RECORDS REJECTED".
+           STOP RUN.
+
+       END PROGRAM STUDENTLOAD.
