@@ -4,33 +4,95 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT PERSON ASSIGN
-           TO'C:\Users\25-00229\Desktop\Person Info.txt'
-               ORGANIZATION IS LINE SEQUENTIAL .
+      *> path can be overridden at run time by setting WRITETEST_PERSON
+      *> in the environment - see WS-PERSON-PATH below
+           SELECT PERSON ASSIGN TO DYNAMIC WS-PERSON-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS IS RANDOM
+               RECORD KEY IS PERSON-ID
+               FILE STATUS IS WS-PERSON-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
            FD PERSON.
            01 PERSON-INFO-FILE.
-               05 P-ID PIC 9(5).
-               05 NAME PIC A(11).
-               05 AGE PIC 9(4).
-               05 GENDER PIC A(15).
+               COPY PERSON-INFO.
 
        WORKING-STORAGE SECTION.
            01 WS-PERSON-INFO-FILE.
                05 WS-PERSOM-ID PIC 9(5).
-               05 WS-PERSON-NAME PIC A(10).
+               05 WS-PERSON-NAME PIC A(20).
                05 WS-PERSON-AGE PIC 9(4).
                05 WS-PERSON-GENDER PIC A(15).
 
+      *> a new hire starts active, with no termination date, and is
+      *> hired as of today
+           01 WS-PERSON-HIRE-DATE PIC 9(8).
+           01 WS-PERSON-TERM-DATE PIC 9(8) VALUE ZERO.
+
+      *> working-age range and approved gender codes enforced before
+      *> a record is allowed to reach the WRITE
+           01 WS-MIN-AGE PIC 9(4) VALUE 0016.
+           01 WS-MAX-AGE PIC 9(4) VALUE 0070.
+
+           01 WS-EDIT-SW PIC A(1) VALUE "N".
+               88 WS-EDIT-OK VALUE "Y".
+               88 WS-EDIT-FAILED VALUE "N".
+
+           01 WS-PERSON-STATUS PIC X(2).
+           01 WS-PERSON-PATH PIC X(80).
+
        PROCEDURE DIVISION.
-           OPEN EXTEND PERSON.
-               MOVE 00002 TO P-ID.
-               MOVE ' Su Su' TO NAME.
-               MOVE ' 27 ' TO AGE.
-               MOVE 'Female' TO GENDER.
+           ACCEPT WS-PERSON-PATH FROM ENVIRONMENT "WRITETEST_PERSON".
+           IF WS-PERSON-PATH = SPACES
+               MOVE "C:\Users\25-00229\Desktop\Person Info.txt"
+                   TO WS-PERSON-PATH
+           END-IF.
+           OPEN I-O PERSON.
+               IF WS-PERSON-STATUS = "35"
+                   OPEN OUTPUT PERSON
+               END-IF
+               IF WS-PERSON-STATUS NOT = "00"
+                   DISPLAY "ERROR OPENING PERSON FILE - STATUS "
+                       WS-PERSON-STATUS
+                   STOP RUN
+               END-IF
+               DISPLAY "Enter employee ID, name, age, gender".
+
+               PERFORM UNTIL WS-EDIT-OK
+                   ACCEPT WS-PERSOM-ID
+                   ACCEPT WS-PERSON-NAME
+                   ACCEPT WS-PERSON-AGE
+                   ACCEPT WS-PERSON-GENDER
+
+                   SET WS-EDIT-OK TO TRUE
+
+                   IF WS-PERSON-AGE < WS-MIN-AGE OR
+                       WS-PERSON-AGE > WS-MAX-AGE
+                       DISPLAY "AGE OUT OF RANGE - PLEASE RE-ENTER"
+                       SET WS-EDIT-FAILED TO TRUE
+                   END-IF
+
+                   IF WS-PERSON-GENDER NOT = "Male           " AND
+                       WS-PERSON-GENDER NOT = "Female         " AND
+                       WS-PERSON-GENDER NOT = "Other          "
+                       DISPLAY "GENDER MUST BE MALE, FEMALE OR OTHER"
+                       SET WS-EDIT-FAILED TO TRUE
+                   END-IF
+               END-PERFORM
+
+               ACCEPT WS-PERSON-HIRE-DATE FROM DATE YYYYMMDD.
+
+               MOVE WS-PERSOM-ID TO PERSON-ID.
+               MOVE WS-PERSON-NAME TO PERSON-NAME.
+               MOVE WS-PERSON-AGE TO PERSON-AGE.
+               MOVE WS-PERSON-GENDER TO PERSON-GENDER.
+               MOVE WS-PERSON-HIRE-DATE TO PERSON-HIRE-DATE.
+               MOVE WS-PERSON-TERM-DATE TO PERSON-TERM-DATE.
+               SET PERSON-ACTIVE TO TRUE.
                WRITE PERSON-INFO-FILE
+                   INVALID KEY
+                       DISPLAY "DUPLICATE EMPLOYEE ID - NOT ADDED"
                END-WRITE.
            CLOSE PERSON.
            STOP RUN.
