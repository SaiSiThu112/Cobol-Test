@@ -0,0 +1,17 @@
+      *> PERSON-INFO.cpy - shared record layout for a PERSON-INFO
+      *> employee record, used by WRITETEST, DELETETEST, REWRITETEST
+      *> and PERSONLIST so the field widths can't drift out of sync
+      *> between whichever program last touched them.
+           05 PERSON-ID PIC 9(5).
+           05 PERSON-NAME PIC A(20).
+           05 PERSON-AGE PIC 9(4).
+           05 PERSON-GENDER PIC A(15).
+      *> PERSON-HIRE-DATE/PERSON-TERM-DATE are YYYYMMDD; PERSON-TERM-DATE
+      *> stays ZERO until the employee actually leaves. PERSON-STATUS
+      *> lets an employee be marked inactive instead of being physically
+      *> removed from the file.
+           05 PERSON-HIRE-DATE PIC 9(8).
+           05 PERSON-TERM-DATE PIC 9(8).
+           05 PERSON-STATUS PIC X(1).
+               88 PERSON-ACTIVE VALUE "A".
+               88 PERSON-INACTIVE VALUE "I".
