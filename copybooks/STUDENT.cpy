@@ -0,0 +1,8 @@
+      *> STUDENT.cpy - shared record layout for a STUDENT record as
+      *> stored in input.txt. COPY this directly for a plain
+      *> STUDENT-ID/STUDENT-NAME group, or COPY ... REPLACING to graft
+      *> a program-specific suffix onto both field names (Sort.cbl and
+      *> Merge.cbl need several distinctly-named copies of this record
+      *> in the same program - one per file role).
+           05 STUDENT-ID PIC 9(5).
+           05 STUDENT-NAME PIC X(15).
